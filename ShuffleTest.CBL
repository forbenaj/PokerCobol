@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ShuffleTest.
+       SECURITY.   Batch fairness check for SHUFFLE.CBL -- runs a
+                   large number of trial shuffles and tallies which
+                   card comes out on top of the deck each time, so a
+                   skewed shuffle shows up as an uneven distribution.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *Card tables and deck fields, kept in step with the copy of
+      *these same fields in the Poker program -- SHUFFLE.CBL is
+      *shared between the two and expects to find them under these
+      *names
+
+       01 WK-A  PIC X(01) VALUE "A".
+       01 WK-2  PIC X(01) VALUE "2".
+       01 WK-3  PIC X(01) VALUE "3".
+       01 WK-4  PIC X(01) VALUE "4".
+       01 WK-5  PIC X(01) VALUE "5".
+       01 WK-6  PIC X(01) VALUE "6".
+       01 WK-7  PIC X(01) VALUE "7".
+       01 WK-8  PIC X(01) VALUE "8".
+       01 WK-9  PIC X(01) VALUE "9".
+       01 WK-10 PIC X(02) VALUE "10".
+       01 WK-J  PIC X(01) VALUE "J".
+       01 WK-Q  PIC X(01) VALUE "Q".
+       01 WK-K  PIC X(01) VALUE "K".
+
+       01 WK-SUIT-H PIC X(01) VALUE "H".
+       01 WK-SUIT-D PIC X(01) VALUE "D".
+       01 WK-SUIT-C PIC X(01) VALUE "C".
+       01 WK-SUIT-S PIC X(01) VALUE "S".
+
+       01 WK-DECK.
+           02 WK-DECK-ENTRY OCCURS 52 TIMES.
+               03 WK-DECK-RANK PIC X(02).
+               03 WK-DECK-SUIT PIC X(01).
+               03 WK-DECK-DEALT PIC 9.
+
+       01 WK-DECK-PTR PIC 9(02) COMP.
+
+       01 WK-RANK-TAB.
+           02 WK-RANK-TAB-ENTRY PIC X(02) OCCURS 13 TIMES.
+
+       01 WK-SUIT-TAB.
+           02 WK-SUIT-TAB-ENTRY PIC X(01) OCCURS 4 TIMES.
+
+       01 WK-DECK-R PIC 9(02) COMP.
+       01 WK-DECK-S PIC 9(02) COMP.
+       01 WK-DECK-IDX PIC 9(02) COMP.
+       01 WK-DECK-IDX2 PIC 9(02) COMP.
+       01 WK-DECK-TEMPR PIC X(02).
+       01 WK-DECK-TEMPS PIC X(01).
+       01 WK-DECK-TEMPD PIC 9.
+       01 WK-SEED PIC 9(09) COMP.
+       01 WK-CLOCK PIC 9(08).
+       01 WK-TODAY PIC 9(08).
+       01 WK-RANDPICK PIC 9(02) COMP.
+       01 WK-SHUFFLE-CALLS PIC 9(09) COMP VALUE 0.
+
+      *Trial loop and the tally of which of the 52 cards landed on
+      *top of the deck, one tally slot per rank/suit combination in
+      *the same ((rank-1)*4)+suit order SHUFFLE.CBL deals them in
+
+       01 WK-TRIALS PIC 9(06) COMP VALUE 1000.
+       01 WK-TRIAL-NUM PIC 9(06) COMP VALUE 0.
+
+       01 WK-TOP-TAB.
+           02 WK-TOP-COUNT PIC 9(06) OCCURS 52 TIMES.
+
+       01 WK-TOP-IDX PIC 9(02) COMP.
+       01 WK-RANK-IDX PIC 9(02) COMP.
+       01 WK-SUIT-IDX PIC 9(02) COMP.
+
+       01 WK-MIN-COUNT PIC 9(06) VALUE 0.
+       01 WK-MAX-COUNT PIC 9(06) VALUE 0.
+       01 WK-TOTAL-COUNT PIC 9(08) VALUE 0.
+       01 WK-AVG-COUNT PIC 9(06)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-RUN-TRIAL
+              VARYING WK-TRIAL-NUM FROM 1 BY 1
+              UNTIL WK-TRIAL-NUM > WK-TRIALS.
+           PERFORM 3000-PRINT-REPORT.
+           PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+
+       1000-INITIALIZE.
+
+           MOVE 0 TO WK-DECK-PTR.
+           PERFORM VARYING WK-TOP-IDX FROM 1 BY 1
+                 UNTIL WK-TOP-IDX > 52
+              MOVE 0 TO WK-TOP-COUNT(WK-TOP-IDX)
+           END-PERFORM.
+
+      *Shuffle the deck once and credit the tally slot for whatever
+      *rank/suit came up on top
+
+       2000-RUN-TRIAL.
+
+           COPY "CPY\SHUFFLE.CBL".
+           PERFORM 2100-CREDIT-TOP-CARD.
+
+       2100-CREDIT-TOP-CARD.
+
+           MOVE 0 TO WK-RANK-IDX.
+           PERFORM VARYING WK-DECK-R FROM 1 BY 1
+                 UNTIL WK-DECK-R > 13
+              IF WK-RANK-TAB-ENTRY(WK-DECK-R) = WK-DECK-RANK(1)
+                 MOVE WK-DECK-R TO WK-RANK-IDX
+              END-IF
+           END-PERFORM.
+
+           MOVE 0 TO WK-SUIT-IDX.
+           PERFORM VARYING WK-DECK-S FROM 1 BY 1
+                 UNTIL WK-DECK-S > 4
+              IF WK-SUIT-TAB-ENTRY(WK-DECK-S) = WK-DECK-SUIT(1)
+                 MOVE WK-DECK-S TO WK-SUIT-IDX
+              END-IF
+           END-PERFORM.
+
+           COMPUTE WK-TOP-IDX = ((WK-RANK-IDX - 1) * 4) + WK-SUIT-IDX.
+           ADD 1 TO WK-TOP-COUNT(WK-TOP-IDX).
+
+      *A perfectly fair shuffle spreads the top card evenly across
+      *all 52 slots -- report the spread rather than each slot, since
+      *52 lines of raw counts don't tell the eye much on their own
+
+       3000-PRINT-REPORT.
+
+           MOVE WK-TOP-COUNT(1) TO WK-MIN-COUNT.
+           MOVE WK-TOP-COUNT(1) TO WK-MAX-COUNT.
+           MOVE 0 TO WK-TOTAL-COUNT.
+           PERFORM VARYING WK-TOP-IDX FROM 1 BY 1
+                 UNTIL WK-TOP-IDX > 52
+              ADD WK-TOP-COUNT(WK-TOP-IDX) TO WK-TOTAL-COUNT
+              IF WK-TOP-COUNT(WK-TOP-IDX) < WK-MIN-COUNT
+                 MOVE WK-TOP-COUNT(WK-TOP-IDX) TO WK-MIN-COUNT
+              END-IF
+              IF WK-TOP-COUNT(WK-TOP-IDX) > WK-MAX-COUNT
+                 MOVE WK-TOP-COUNT(WK-TOP-IDX) TO WK-MAX-COUNT
+              END-IF
+           END-PERFORM.
+           COMPUTE WK-AVG-COUNT = WK-TOTAL-COUNT / 52.
+
+           DISPLAY "Shuffle fairness check".
+           DISPLAY "=======================".
+           DISPLAY "Trials run:            " WK-TRIALS.
+           DISPLAY "Top-card slot minimum: " WK-MIN-COUNT.
+           DISPLAY "Top-card slot maximum: " WK-MAX-COUNT.
+           DISPLAY "Top-card slot average: " WK-AVG-COUNT.
+
+       9999-EXIT.
+
+       9999-EXIT-EXIT.
+
+           GOBACK.
