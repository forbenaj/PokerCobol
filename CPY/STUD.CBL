@@ -0,0 +1,601 @@
+      *Seven-Card Stud -- two down cards, four up cards and a final
+      *down card, heads-up against a single CPU opponent, with a
+      *betting round after each of the four face-up cards plus one
+      *last round after the final down card
+
+           INITIALIZE WK-PLAYS.
+           INITIALIZE WK-STRAIGHT.
+           INITIALIZE WK-PLAYSCPU.
+           INITIALIZE WK-STRAIGHTCPU.
+           INITIALIZE WK-OUT.
+           INITIALIZE WK-POT.
+           SET WK-PLAYER-NOT-ALLIN TO TRUE.
+           SET WK-PLAYER-NOT-FOLDED TO TRUE.
+           SET WK-CPU-NOT-FOLDED TO TRUE.
+
+           SET WK-GAME-STUD TO TRUE.
+
+           PERFORM SHUFFLE-DECK.
+
+           DISPLAY " " ERASE.
+           MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+
+      *Third street -- two down cards apiece, the third dealt face up
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD1.
+           DISPLAY BOX AT 1804 SIZE 6 LINES 5.
+           DISPLAY WK-CARD1 AT 1905.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD1CPU.
+           DISPLAY BOX AT 0404 SIZE 6 LINES 5.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD2.
+           DISPLAY BOX AT 1812 SIZE 6 LINES 5.
+           DISPLAY WK-CARD2 AT 1913.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD2CPU.
+           DISPLAY BOX AT 0412 SIZE 6 LINES 5.
+
+           GO TO BETST1.
+
+
+      *Third street bet -- first face-up card
+
+       BETST1.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD3.
+           DISPLAY BOX AT 1820 SIZE 6 LINES 5.
+           DISPLAY WK-CARD3 AT 1921.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD3CPU.
+           DISPLAY BOX AT 0420 SIZE 6 LINES 5.
+           DISPLAY WK-CARD3CPU AT 0521.
+
+           INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
+           DISPLAY "        " AT 1665.
+
+           DISPLAY "Pot:" AT 0664 UNDERLINE.
+           DISPLAY "Jackpot:" AT 0677 UNDERLINE.
+           DISPLAY "Third street C/R/F:" AT 1654 UNDERLINE.
+           ACCEPT WK-BETACTION AT 1665 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATIONSTUD
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATIONSTUD
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 1654 UNDERLINE
+                 ACCEPT WK-BET AT 1665 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATIONSTUD
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BETST1
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BETST1
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BETST1
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BETST1
+           END-EVALUATE.
+
+           IF WK-BET > WK-PLAYERMONEY
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BETST1
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BETST1
+                 END-IF
+              END-IF
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
+           END-IF.
+           IF WK-PLAYERMONEY >= WK-BET
+              SUBTRACT WK-BET FROM WK-PLAYERMONEY
+              MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+           END-IF.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY WK-POTSHOW AT 0764
+              DISPLAY MESSAGE "CPU folds - you win the pot"
+              MOVE 11 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATIONSTUD
+           END-IF.
+           ADD WK-BET TO WK-POT.
+           MOVE WK-POT TO WK-POTSHOW.
+           DISPLAY WK-POTSHOW AT 0764.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
+           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           DISPLAY WK-JACKPOTSHOW AT 0777.
+
+           MOVE 7 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
+
+      *Fourth street bet -- second face-up card
+
+       BETST2.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD4.
+           DISPLAY BOX AT 1828 SIZE 6 LINES 5.
+           DISPLAY WK-CARD4 AT 1929.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD4CPU.
+           DISPLAY BOX AT 0428 SIZE 6 LINES 5.
+           DISPLAY WK-CARD4CPU AT 0529.
+
+           INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
+           DISPLAY "        " AT 1665.
+
+           DISPLAY "Fourth street C/R/F:" AT 1654 UNDERLINE.
+           ACCEPT WK-BETACTION AT 1665 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATIONSTUD
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATIONSTUD
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 1654 UNDERLINE
+                 ACCEPT WK-BET AT 1665 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATIONSTUD
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BETST2
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BETST2
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BETST2
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BETST2
+           END-EVALUATE.
+
+           IF WK-BET > WK-PLAYERMONEY
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BETST2
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BETST2
+                 END-IF
+              END-IF
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
+           END-IF.
+           IF WK-PLAYERMONEY >= WK-BET
+              SUBTRACT WK-BET FROM WK-PLAYERMONEY
+              MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+           END-IF.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY "          " AT 0764
+              DISPLAY WK-POTSHOW AT 0764
+              DISPLAY MESSAGE "CPU folds - you win the pot"
+              MOVE 11 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATIONSTUD
+           END-IF.
+           ADD WK-BET TO WK-POT.
+           MOVE WK-POT TO WK-POTSHOW.
+           DISPLAY "          " AT 0764.
+           DISPLAY WK-POTSHOW AT 0764.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
+           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           DISPLAY "          " AT 0777.
+           DISPLAY WK-JACKPOTSHOW AT 0777.
+
+           MOVE 8 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
+
+      *Fifth street bet -- third face-up card
+
+       BETST3.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD5.
+           DISPLAY BOX AT 1836 SIZE 6 LINES 5.
+           DISPLAY WK-CARD5 AT 1937.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD5CPU.
+           DISPLAY BOX AT 0436 SIZE 6 LINES 5.
+           DISPLAY WK-CARD5CPU AT 0537.
+
+           INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
+           DISPLAY "        " AT 1665.
+
+           DISPLAY "Fifth street C/R/F:" AT 1654 UNDERLINE.
+           ACCEPT WK-BETACTION AT 1665 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATIONSTUD
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATIONSTUD
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 1654 UNDERLINE
+                 ACCEPT WK-BET AT 1665 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATIONSTUD
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BETST3
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BETST3
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BETST3
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BETST3
+           END-EVALUATE.
+
+           IF WK-BET > WK-PLAYERMONEY
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BETST3
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BETST3
+                 END-IF
+              END-IF
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
+           END-IF.
+           IF WK-PLAYERMONEY >= WK-BET
+              SUBTRACT WK-BET FROM WK-PLAYERMONEY
+              MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+           END-IF.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY "          " AT 0764
+              DISPLAY WK-POTSHOW AT 0764
+              DISPLAY MESSAGE "CPU folds - you win the pot"
+              MOVE 11 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATIONSTUD
+           END-IF.
+           ADD WK-BET TO WK-POT.
+           MOVE WK-POT TO WK-POTSHOW.
+           DISPLAY "          " AT 0764.
+           DISPLAY WK-POTSHOW AT 0764.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
+           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           DISPLAY "          " AT 0777.
+           DISPLAY WK-JACKPOTSHOW AT 0777.
+
+           MOVE 9 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
+
+      *Sixth street bet -- fourth and last face-up card
+
+       BETST4.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD6.
+           DISPLAY BOX AT 1844 SIZE 6 LINES 5.
+           DISPLAY WK-CARD6 AT 1945.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD6CPU.
+           DISPLAY BOX AT 0444 SIZE 6 LINES 5.
+           DISPLAY WK-CARD6CPU AT 0545.
+
+           INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
+           DISPLAY "        " AT 1665.
+
+           DISPLAY "Sixth street C/R/F:" AT 1654 UNDERLINE.
+           ACCEPT WK-BETACTION AT 1665 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATIONSTUD
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATIONSTUD
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 1654 UNDERLINE
+                 ACCEPT WK-BET AT 1665 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATIONSTUD
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BETST4
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BETST4
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BETST4
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BETST4
+           END-EVALUATE.
+
+           IF WK-BET > WK-PLAYERMONEY
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BETST4
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BETST4
+                 END-IF
+              END-IF
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
+           END-IF.
+           IF WK-PLAYERMONEY >= WK-BET
+              SUBTRACT WK-BET FROM WK-PLAYERMONEY
+              MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+           END-IF.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY "          " AT 0764
+              DISPLAY WK-POTSHOW AT 0764
+              DISPLAY MESSAGE "CPU folds - you win the pot"
+              MOVE 11 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATIONSTUD
+           END-IF.
+           ADD WK-BET TO WK-POT.
+           MOVE WK-POT TO WK-POTSHOW.
+           DISPLAY "          " AT 0764.
+           DISPLAY WK-POTSHOW AT 0764.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
+           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           DISPLAY "          " AT 0777.
+           DISPLAY WK-JACKPOTSHOW AT 0777.
+
+           MOVE 10 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
+
+      *Seventh street bet -- the final card, dealt face down
+
+       BETST5.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD7.
+           DISPLAY BOX AT 1852 SIZE 6 LINES 5.
+           DISPLAY WK-CARD7 AT 1953.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD7CPU.
+           DISPLAY BOX AT 0452 SIZE 6 LINES 5.
+
+           INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
+           DISPLAY "        " AT 1665.
+
+           DISPLAY "Seventh street C/R/F:" AT 1654 UNDERLINE.
+           ACCEPT WK-BETACTION AT 1665 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATIONSTUD
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATIONSTUD
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 1654 UNDERLINE
+                 ACCEPT WK-BET AT 1665 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATIONSTUD
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BETST5
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BETST5
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BETST5
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BETST5
+           END-EVALUATE.
+
+           IF WK-BET > WK-PLAYERMONEY
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BETST5
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BETST5
+                 END-IF
+              END-IF
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
+           END-IF.
+           IF WK-PLAYERMONEY >= WK-BET
+              SUBTRACT WK-BET FROM WK-PLAYERMONEY
+              MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+           END-IF.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY "          " AT 0764
+              DISPLAY WK-POTSHOW AT 0764
+              DISPLAY MESSAGE "CPU folds - you win the pot"
+              MOVE 11 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATIONSTUD
+           END-IF.
+           ADD WK-BET TO WK-POT.
+           MOVE WK-POT TO WK-POTSHOW.
+           DISPLAY "          " AT 0764.
+           DISPLAY WK-POTSHOW AT 0764.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
+           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           DISPLAY "          " AT 0777.
+           DISPLAY WK-JACKPOTSHOW AT 0777.
+
+           MOVE 11 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
+
+       CALCULATIONSTUD.
+
+           DISPLAY WK-CARD1CPU AT 0405.
+           DISPLAY WK-CARD2CPU AT 0413.
+           DISPLAY WK-CARD7CPU AT 0453.
+
+           GO TO RESULT.
