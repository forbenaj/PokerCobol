@@ -0,0 +1,66 @@
+      *Load the 13 ranks and 4 suits into working tables
+
+           MOVE WK-A  TO WK-RANK-TAB-ENTRY(01).
+           MOVE WK-2  TO WK-RANK-TAB-ENTRY(02).
+           MOVE WK-3  TO WK-RANK-TAB-ENTRY(03).
+           MOVE WK-4  TO WK-RANK-TAB-ENTRY(04).
+           MOVE WK-5  TO WK-RANK-TAB-ENTRY(05).
+           MOVE WK-6  TO WK-RANK-TAB-ENTRY(06).
+           MOVE WK-7  TO WK-RANK-TAB-ENTRY(07).
+           MOVE WK-8  TO WK-RANK-TAB-ENTRY(08).
+           MOVE WK-9  TO WK-RANK-TAB-ENTRY(09).
+           MOVE WK-10 TO WK-RANK-TAB-ENTRY(10).
+           MOVE WK-J  TO WK-RANK-TAB-ENTRY(11).
+           MOVE WK-Q  TO WK-RANK-TAB-ENTRY(12).
+           MOVE WK-K  TO WK-RANK-TAB-ENTRY(13).
+
+           MOVE WK-SUIT-H TO WK-SUIT-TAB-ENTRY(01).
+           MOVE WK-SUIT-D TO WK-SUIT-TAB-ENTRY(02).
+           MOVE WK-SUIT-C TO WK-SUIT-TAB-ENTRY(03).
+           MOVE WK-SUIT-S TO WK-SUIT-TAB-ENTRY(04).
+
+      *Deal the 52 rank/suit combinations into the deck, all undealt
+
+           PERFORM VARYING WK-DECK-R FROM 1 BY 1
+                 UNTIL WK-DECK-R > 13
+              PERFORM VARYING WK-DECK-S FROM 1 BY 1
+                    UNTIL WK-DECK-S > 4
+                 COMPUTE WK-DECK-IDX =
+                    ((WK-DECK-R - 1) * 4) + WK-DECK-S
+                 MOVE WK-RANK-TAB-ENTRY(WK-DECK-R)
+                    TO WK-DECK-RANK(WK-DECK-IDX)
+                 MOVE WK-SUIT-TAB-ENTRY(WK-DECK-S)
+                    TO WK-DECK-SUIT(WK-DECK-IDX)
+                 MOVE 0 TO WK-DECK-DEALT(WK-DECK-IDX)
+              END-PERFORM
+           END-PERFORM.
+
+      *Seed the generator from the clock, today's date and a running
+      *call count so the deal cannot be predicted or replayed from
+      *the seconds digit alone, and so two shuffles requested within
+      *the same clock tick still draw different seeds (see the
+      *hand-history log for the seed that was used)
+
+           ACCEPT WK-CLOCK FROM TIME.
+           ACCEPT WK-TODAY FROM DATE.
+           ADD 1 TO WK-SHUFFLE-CALLS.
+           COMPUTE WK-SEED = FUNCTION MOD(WK-CLOCK + WK-TODAY
+              + WK-SHUFFLE-CALLS, 999999937).
+           COMPUTE WK-RANDPICK =
+              FUNCTION INTEGER(FUNCTION RANDOM(WK-SEED)).
+
+      *Fisher-Yates shuffle of the 52 cards
+
+           PERFORM VARYING WK-DECK-R FROM 52 BY -1
+                 UNTIL WK-DECK-R < 2
+              COMPUTE WK-DECK-IDX2 =
+                 FUNCTION INTEGER(FUNCTION RANDOM * WK-DECK-R) + 1
+              MOVE WK-DECK-RANK(WK-DECK-R)  TO WK-DECK-TEMPR
+              MOVE WK-DECK-SUIT(WK-DECK-R)  TO WK-DECK-TEMPS
+              MOVE WK-DECK-RANK(WK-DECK-IDX2) TO WK-DECK-RANK(WK-DECK-R)
+              MOVE WK-DECK-SUIT(WK-DECK-IDX2) TO WK-DECK-SUIT(WK-DECK-R)
+              MOVE WK-DECK-TEMPR TO WK-DECK-RANK(WK-DECK-IDX2)
+              MOVE WK-DECK-TEMPS TO WK-DECK-SUIT(WK-DECK-IDX2)
+           END-PERFORM.
+
+           MOVE 1 TO WK-DECK-PTR.
