@@ -2,10 +2,15 @@
            INITIALIZE WK-STRAIGHT.
            INITIALIZE WK-PLAYSCPU.
            INITIALIZE WK-STRAIGHTCPU.
-           INITIALIZE WK-WINNING.
            INITIALIZE WK-OUT.
+           INITIALIZE WK-POT.
+           SET WK-PLAYER-NOT-ALLIN TO TRUE.
+           SET WK-PLAYER-NOT-FOLDED TO TRUE.
+           SET WK-CPU-NOT-FOLDED TO TRUE.
 
-           SET DRAWFIVE TO TRUE.
+           SET WK-GAME-DRAWFIVE TO TRUE.
+
+           PERFORM SHUFFLE-DECK.
 
            DISPLAY " " ERASE.
            DISPLAY BOX AT 1105 SIZE 6 LINES 5.
@@ -74,32 +79,107 @@
        BET3.
 
            INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
            DISPLAY "        " AT 1865.
 
-           DISPLAY "Jackpot:" AT 0664 UNDERLINE.
-           DISPLAY "First bet:" AT 1664 UNDERLINE.
-           ACCEPT WK-BET AT 1865 KEY IN WK-KEY.
-           IF WK-KEY = 27 MOVE 1 TO WK-OUT GO TO CALCULATION2.
-           IF WK-BET < WK-MINIMUM
-              DISPLAY MESSAGE "Bet lower than bid ($" WK-MINIMUM ")"
-              GO TO BET3
+           DISPLAY "Pot:" AT 0664 UNDERLINE.
+           DISPLAY "Jackpot:" AT 0677 UNDERLINE.
+           DISPLAY "C/R/F bet:" AT 1664 UNDERLINE.
+           ACCEPT WK-BETACTION AT 1865 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATION2
            END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATION2
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 1664 UNDERLINE
+                 ACCEPT WK-BET AT 1865 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATION2
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BET3
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BET3
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BET3
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BET3
+           END-EVALUATE.
+
            IF WK-BET > WK-PLAYERMONEY
-              DISPLAY MESSAGE "You can't afford that!"
-              GO TO BET3
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BET3
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BET3
+                 END-IF
+              END-IF
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
            END-IF.
            IF WK-PLAYERMONEY >= WK-BET
               SUBTRACT WK-BET FROM WK-PLAYERMONEY
               MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
            END-IF.
            DISPLAY WK-PLAYERMONEYSHOW AT 2465.
-           ADD WK-BET TO WK-JACKPOT.
-           ADD WK-BET TO WK-JACKPOT.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY WK-POTSHOW AT 0764
+              DISPLAY MESSAGE "CPU folds - you win the pot"
+              MOVE 4 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATION2
+           END-IF.
+           ADD WK-BET TO WK-POT.
+           MOVE WK-POT TO WK-POTSHOW.
+           DISPLAY WK-POTSHOW AT 0764.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
            MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
-           DISPLAY WK-JACKPOTSHOW AT 0764.
+           DISPLAY WK-JACKPOTSHOW AT 0777.
+
+      *Checkpoint the hand before the discard step -- the wagered
+      *money and the jackpot skim have already moved
+
+           MOVE 3 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
 
       *Discarding
 
+       DISCARDSTEP.
+
            COPY "CPY/DISCARD.CBL".
 
       *Second bet placing
@@ -107,25 +187,100 @@
        BET4.
 
            INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
 
-           DISPLAY "Second bet:" AT 1664 UNDERLINE.
+           DISPLAY "Second C/R/F:" AT 1664 UNDERLINE.
            DISPLAY "        " AT 1865.
-           ACCEPT WK-BET AT 1865 KEY IN WK-KEY.
-           IF WK-KEY = 27 MOVE 1 TO WK-OUT GO TO CALCULATION2.
+           ACCEPT WK-BETACTION AT 1865 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATION2
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATION2
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 1664 UNDERLINE
+                 ACCEPT WK-BET AT 1865 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATION2
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BET4
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BET4
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BET4
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BET4
+           END-EVALUATE.
+
            IF WK-BET > WK-PLAYERMONEY
-              DISPLAY MESSAGE "You can't afford that!"
-              GO TO BET4
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BET4
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BET4
+                 END-IF
+              END-IF
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
            END-IF.
            IF WK-PLAYERMONEY >= WK-BET
               SUBTRACT WK-BET FROM WK-PLAYERMONEY
               MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
            END-IF.
            DISPLAY WK-PLAYERMONEYSHOW AT 2465.
-           ADD WK-BET TO WK-JACKPOT.
-           ADD WK-BET TO WK-JACKPOT.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY "          " AT 0764
+              DISPLAY WK-POTSHOW AT 0764
+              DISPLAY MESSAGE "CPU folds - you win the pot"
+              MOVE 4 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATION2
+           END-IF.
+           ADD WK-BET TO WK-POT.
+           MOVE WK-POT TO WK-POTSHOW.
+           DISPLAY "          " AT 0764.
+           DISPLAY WK-POTSHOW AT 0764.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
            MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
-           DISPLAY "          " AT 0762.
-           DISPLAY WK-JACKPOTSHOW AT 0762.
+           DISPLAY "          " AT 0777.
+           DISPLAY WK-JACKPOTSHOW AT 0777.
+
+           MOVE 4 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
 
        CALCULATION2.
 
