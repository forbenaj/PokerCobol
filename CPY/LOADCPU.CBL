@@ -0,0 +1,85 @@
+      *Copy the CPU's visible cards into WK-EVAL-CARDS ready for
+      *EVAL-HAND. Draw Five and 7-Stud see only their own cards (5 and
+      *7 respectively); Hold'em/Cheat see 2 hole cards plus the 5
+      *shared community cards.
+
+           MOVE 0 TO WK-EVAL-CARD-COUNT.
+
+           ADD 1 TO WK-EVAL-CARD-COUNT.
+           MOVE WK-CARD1CPU-RANK TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT).
+           MOVE WK-CARD1CPU-SUIT TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT).
+
+           ADD 1 TO WK-EVAL-CARD-COUNT.
+           MOVE WK-CARD2CPU-RANK TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT).
+           MOVE WK-CARD2CPU-SUIT TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT).
+
+           EVALUATE TRUE
+              WHEN WK-GAME-DRAWFIVE
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD3CPU-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD3CPU-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD4CPU-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD4CPU-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD5CPU-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD5CPU-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+              WHEN WK-GAME-STUD
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD3CPU-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD3CPU-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD4CPU-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD4CPU-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD5CPU-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD5CPU-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD6CPU-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD6CPU-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD7CPU-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD7CPU-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+              WHEN OTHER
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE1-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE1-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE2-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE2-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE3-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE3-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE4-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE4-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE5-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE5-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+           END-EVALUATE.
