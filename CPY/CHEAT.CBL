@@ -2,10 +2,13 @@
            INITIALIZE WK-STRAIGHT.
            INITIALIZE WK-PLAYSCPU.
            INITIALIZE WK-STRAIGHTCPU.
-           INITIALIZE WK-WINNING.
            INITIALIZE WK-OUT.
+           INITIALIZE WK-POT.
+           SET WK-PLAYER-NOT-ALLIN TO TRUE.
+           SET WK-PLAYER-NOT-FOLDED TO TRUE.
+           SET WK-CPU-NOT-FOLDED TO TRUE.
 
-           SET CHEAT TO TRUE.
+           SET WK-GAME-CHEAT TO TRUE.
 
            DISPLAY " " ERASE.
            DISPLAY BOX AT 1810 SIZE 6 LINES 5.
@@ -56,55 +59,204 @@
        BET5.
 
            INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
            DISPLAY "        " AT 1865.
 
-           DISPLAY "Jackpot:" AT 0662 UNDERLINE.
-           DISPLAY "First bet:" AT 1854 UNDERLINE.
-           ACCEPT WK-BET AT 1865 KEY IN WK-KEY.
-           IF WK-KEY = 27 MOVE 1 TO WK-OUT GO TO CALCULATION3.
+           DISPLAY "Pot:" AT 0662 UNDERLINE.
+           DISPLAY "Jackpot:" AT 0675 UNDERLINE.
+           DISPLAY "C/R/F bet:" AT 1854 UNDERLINE.
+           ACCEPT WK-BETACTION AT 1865 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATION3
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATION3
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 1854 UNDERLINE
+                 ACCEPT WK-BET AT 1865 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATION3
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BET5
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BET5
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BET5
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BET5
+           END-EVALUATE.
+
            IF WK-BET > WK-PLAYERMONEY
-              DISPLAY MESSAGE "You can't afford that!"
-              GO TO BET5
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BET5
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BET5
+                 END-IF
+              END-IF
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
            END-IF.
            IF WK-PLAYERMONEY >= WK-BET
               SUBTRACT WK-BET FROM WK-PLAYERMONEY
               MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
            END-IF.
            DISPLAY WK-PLAYERMONEYSHOW AT 2465.
-           ADD WK-BET TO WK-JACKPOT.
-           ADD WK-BET TO WK-JACKPOT.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY WK-POTSHOW AT 0762
+              DISPLAY MESSAGE "CPU folds - you win the pot"
+              MOVE 6 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATION3
+           END-IF.
+           ADD WK-BET TO WK-POT.
+           MOVE WK-POT TO WK-POTSHOW.
+           DISPLAY WK-POTSHOW AT 0762.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
            MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
-           DISPLAY WK-JACKPOTSHOW AT 0762.
+           DISPLAY WK-JACKPOTSHOW AT 0775.
 
       *First table cards displaying
 
            DISPLAY WK-CARDTABLE1 AT 1223.
            DISPLAY WK-CARDTABLE2 AT 1231.
 
+           MOVE 5 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
+
       *Second bet placing
 
        BET6.
 
            INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
            DISPLAY "        " AT 2066.
 
-           DISPLAY "Second bet:" AT 2054 UNDERLINE.
-           ACCEPT WK-BET AT 2066.
-           IF WK-KEY = 27 MOVE 1 TO WK-OUT GO TO CALCULATION3.
+           DISPLAY "Second C/R/F:" AT 2054 UNDERLINE.
+           ACCEPT WK-BETACTION AT 2066 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATION3
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATION3
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 2054 UNDERLINE
+                 ACCEPT WK-BET AT 2066 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATION3
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BET6
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BET6
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BET6
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BET6
+           END-EVALUATE.
+
            IF WK-BET > WK-PLAYERMONEY
-              DISPLAY MESSAGE "You can't afford that!"
-              GO TO BET6
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BET6
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BET6
+                 END-IF
+              END-IF
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
            END-IF.
-           IF WK-PLAYERMONEY > WK-BET
+           IF WK-PLAYERMONEY >= WK-BET
               SUBTRACT WK-BET FROM WK-PLAYERMONEY
               MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
            END-IF.
            DISPLAY WK-PLAYERMONEYSHOW AT 2465.
-           ADD WK-BET TO WK-JACKPOT.
-           ADD WK-BET TO WK-JACKPOT.
-           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY "          " AT 0762
+              DISPLAY WK-POTSHOW AT 0762
+              DISPLAY MESSAGE "CPU folds - you win the pot"
+              MOVE 6 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATION3
+           END-IF.
+           ADD WK-BET TO WK-POT.
+           MOVE WK-POT TO WK-POTSHOW.
            DISPLAY "          " AT 0762.
-           DISPLAY WK-JACKPOTSHOW AT 0762.
+           DISPLAY WK-POTSHOW AT 0762.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
+           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           DISPLAY "          " AT 0775.
+           DISPLAY WK-JACKPOTSHOW AT 0775.
+
+           MOVE 6 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
 
        CALCULATION3.
 
