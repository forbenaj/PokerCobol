@@ -4,64 +4,95 @@
            INITIALIZE TRIGGERS.
            INITIALIZE WK-KEY.
            INITIALIZE WK-CARDDIS.
+           INITIALIZE WK-DISCARDCOUNT.
            PERFORM UNTIL WK-KEY = 13
               ACCEPT WK-DISCARD AT 0101 KEY IN WK-KEY
               EVALUATE WK-DISCARD
                  WHEN "1"
-                    IF TRIGGER1 = 1 SET TRIGGER1 TO 0
-                    ELSE SET TRIGGER1 TO 1 END-IF
-                    EVALUATE TRIGGER1
-                       WHEN 1 
+                    IF TRIGGER1 = 1
+                       SET TRIGGER1 TO 0
+                       SUBTRACT 1 FROM WK-DISCARDCOUNT
+                       DISPLAY BOX AT 1822 SIZE 6 LINES 5
+                       MOVE 0 TO WK-FIRSTDIS
+                    ELSE
+                       IF WK-DISCARDCOUNT >= WK-MAXDISCARDS
+                          DISPLAY MESSAGE "Can't discard more than "
+                             WK-MAXDISCARDS " card(s)"
+                       ELSE
+                          SET TRIGGER1 TO 1
+                          ADD 1 TO WK-DISCARDCOUNT
                           DISPLAY BOX AT 1822 SIZE 6 LINES 5 REVERSE
                           MOVE 1 TO WK-FIRSTDIS
-                       WHEN 0
-                          DISPLAY BOX AT 1822 SIZE 6 LINES 5
-                          MOVE 0 TO WK-FIRSTDIS
-                    END-EVALUATE
+                       END-IF
+                    END-IF
                  WHEN "2"
-                    IF TRIGGER2 = 1 SET TRIGGER2 TO 0
-                    ELSE SET TRIGGER2 TO 1 END-IF
-                    EVALUATE TRIGGER2
-                       WHEN 1 
+                    IF TRIGGER2 = 1
+                       SET TRIGGER2 TO 0
+                       SUBTRACT 1 FROM WK-DISCARDCOUNT
+                       DISPLAY BOX AT 1830 SIZE 6 LINES 5
+                       MOVE 0 TO WK-SECONDDIS
+                    ELSE
+                       IF WK-DISCARDCOUNT >= WK-MAXDISCARDS
+                          DISPLAY MESSAGE "Can't discard more than "
+                             WK-MAXDISCARDS " card(s)"
+                       ELSE
+                          SET TRIGGER2 TO 1
+                          ADD 1 TO WK-DISCARDCOUNT
                           DISPLAY BOX AT 1830 SIZE 6 LINES 5 REVERSE
                           MOVE 1 TO WK-SECONDDIS
-                       WHEN 0
-                          DISPLAY BOX AT 1830 SIZE 6 LINES 5
-                          MOVE 0 TO WK-SECONDDIS
-                    END-EVALUATE
+                       END-IF
+                    END-IF
                  WHEN "3"
-                    IF TRIGGER3 = 1 SET TRIGGER3 TO 0
-                    ELSE SET TRIGGER3 TO 1 END-IF
-                    EVALUATE TRIGGER3
-                       WHEN 1 
+                    IF TRIGGER3 = 1
+                       SET TRIGGER3 TO 0
+                       SUBTRACT 1 FROM WK-DISCARDCOUNT
+                       DISPLAY BOX AT 1838 SIZE 6 LINES 5
+                       MOVE 0 TO WK-THIRDDIS
+                    ELSE
+                       IF WK-DISCARDCOUNT >= WK-MAXDISCARDS
+                          DISPLAY MESSAGE "Can't discard more than "
+                             WK-MAXDISCARDS " card(s)"
+                       ELSE
+                          SET TRIGGER3 TO 1
+                          ADD 1 TO WK-DISCARDCOUNT
                           DISPLAY BOX AT 1838 SIZE 6 LINES 5 REVERSE
                           MOVE 1 TO WK-THIRDDIS
-                       WHEN 0
-                          DISPLAY BOX AT 1838 SIZE 6 LINES 5
-                          MOVE 0 TO WK-THIRDDIS
-                    END-EVALUATE
+                       END-IF
+                    END-IF
                  WHEN "4"
-                    IF TRIGGER4 = 1 SET TRIGGER4 TO 0
-                    ELSE SET TRIGGER4 TO 1 END-IF
-                    EVALUATE TRIGGER4
-                       WHEN 1 
+                    IF TRIGGER4 = 1
+                       SET TRIGGER4 TO 0
+                       SUBTRACT 1 FROM WK-DISCARDCOUNT
+                       DISPLAY BOX AT 1846 SIZE 6 LINES 5
+                       MOVE 0 TO WK-FOURTHDIS
+                    ELSE
+                       IF WK-DISCARDCOUNT >= WK-MAXDISCARDS
+                          DISPLAY MESSAGE "Can't discard more than "
+                             WK-MAXDISCARDS " card(s)"
+                       ELSE
+                          SET TRIGGER4 TO 1
+                          ADD 1 TO WK-DISCARDCOUNT
                           DISPLAY BOX AT 1846 SIZE 6 LINES 5 REVERSE
                           MOVE 1 TO WK-FOURTHDIS
-                       WHEN 0
-                          DISPLAY BOX AT 1846 SIZE 6 LINES 5
-                          MOVE 0 TO WK-FOURTHDIS
-                    END-EVALUATE
+                       END-IF
+                    END-IF
                  WHEN "5"
-                    IF TRIGGER5 = 1 SET TRIGGER5 TO 0
-                    ELSE SET TRIGGER5 TO 1 END-IF
-                    EVALUATE TRIGGER5
-                       WHEN 1 
+                    IF TRIGGER5 = 1
+                       SET TRIGGER5 TO 0
+                       SUBTRACT 1 FROM WK-DISCARDCOUNT
+                       DISPLAY BOX AT 1854 SIZE 6 LINES 5
+                       MOVE 0 TO WK-FIFTHDIS
+                    ELSE
+                       IF WK-DISCARDCOUNT >= WK-MAXDISCARDS
+                          DISPLAY MESSAGE "Can't discard more than "
+                             WK-MAXDISCARDS " card(s)"
+                       ELSE
+                          SET TRIGGER5 TO 1
+                          ADD 1 TO WK-DISCARDCOUNT
                           DISPLAY BOX AT 1854 SIZE 6 LINES 5 REVERSE
                           MOVE 1 TO WK-FIFTHDIS
-                       WHEN 0
-                          DISPLAY BOX AT 1854 SIZE 6 LINES 5
-                          MOVE 0 TO WK-FIFTHDIS
-                    END-EVALUATE
+                       END-IF
+                    END-IF
               END-EVALUATE
            END-PERFORM.
 
