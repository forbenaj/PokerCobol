@@ -0,0 +1,141 @@
+      *Compare the two evaluated hands and settle the pot held in
+      *WK-POT (both bets, doubled to stand in for the CPU's matching
+      *wager, were added to it as the hand was bet). WK-JACKPOT is the
+      *separate, persistent progressive jackpot -- it is not touched
+      *by an ordinary showdown, only by a qualifying hand.
+
+           INITIALIZE WK-JACKPOTDRAW.
+
+           IF WK-GAME-HOLDEM
+              PERFORM HOLDEM-SETTLE
+           ELSE
+              IF WK-PLAYER-FOLDED
+                 ADD 1 TO WK-CPUWINS
+                 MOVE "You folded" TO WK-RESULTTEXT
+                 DISPLAY MESSAGE "You folded - CPU wins the pot"
+                 PERFORM FEEDBACK-FLASH
+              ELSE
+                 IF WK-CPU-FOLDED
+                    ADD 1 TO WK-PLAYERWINS
+                    ADD WK-POT TO WK-PLAYERMONEY
+                    MOVE "CPU folded" TO WK-RESULTTEXT
+                    DISPLAY MESSAGE "CPU folded - you win the pot"
+                    PERFORM FEEDBACK-FLASH
+                 ELSE
+                    DISPLAY MESSAGE "You have: "
+                       WK-HANDNAME-ENTRY(WK-HANDRANK)
+                    DISPLAY MESSAGE "CPU has: "
+                       WK-HANDNAME-ENTRY(WK-HANDRANKCPU)
+
+                    EVALUATE TRUE
+                       WHEN WK-HANDRANK > WK-HANDRANKCPU
+                          ADD 1 TO WK-PLAYERWINS
+                          ADD WK-POT TO WK-PLAYERMONEY
+                          MOVE "Player wins" TO WK-RESULTTEXT
+                          DISPLAY MESSAGE "You win the pot!"
+                       WHEN WK-HANDRANK < WK-HANDRANKCPU
+                          ADD 1 TO WK-CPUWINS
+                          MOVE "CPU wins" TO WK-RESULTTEXT
+                          DISPLAY MESSAGE "CPU wins the pot"
+                       WHEN OTHER
+                          ADD 1 TO WK-PLAYERDRAW
+                          ADD 1 TO WK-CPUDRAW
+                          DIVIDE WK-POT BY 2
+                             GIVING WK-SPLITSHARE
+                             REMAINDER WK-SPLITREM
+                          ADD WK-SPLITREM TO WK-SPLITSHARE
+                          ADD WK-SPLITSHARE TO WK-PLAYERMONEY
+                          MOVE "Tie" TO WK-RESULTTEXT
+                          DISPLAY MESSAGE
+                             "It's a tie, your bet is refunded"
+                    END-EVALUATE
+                    PERFORM FEEDBACK-FLASH
+
+      *A hand of four-of-a-kind or better (quads, straight flush or
+      *royal flush) also hits the progressive jackpot
+
+                    IF WK-HANDRANK >= 8
+                       IF WK-HANDRANK = WK-HANDRANKCPU
+                          MOVE 2 TO WK-WINNERCOUNT
+                          PERFORM SPLIT-JACKPOT
+                       ELSE
+                          MOVE WK-JACKPOT TO WK-JACKPOTDRAW
+                          ADD WK-JACKPOTDRAW TO WK-PLAYERMONEY
+                          MOVE 0 TO WK-JACKPOT
+                          MOVE "Player wins+JACKPOT" TO WK-RESULTTEXT
+                          DISPLAY MESSAGE "JACKPOT! "
+                             WK-HANDNAME-ENTRY(WK-HANDRANK)
+                             " wins the jackpot!"
+                       END-IF
+                       PERFORM FEEDBACK-FLASH
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+           MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+
+      *Persist the updated bankroll straight away, so a crash before
+      *the next hand can't cost the player this hand's winnings
+
+           MOVE "BANK" TO FD-OPTION.
+           MOVE WK-PLAYERNAME TO FD-PLAYER.
+           MOVE WK-PLAYERMONEY TO FD-BANKROLL.
+           REWRITE FD-CONFIG.
+
+      *Persist the progressive jackpot, so it survives a restart
+
+           MOVE "JKP" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           MOVE WK-JACKPOT TO FD-JACKPOT.
+           REWRITE FD-CONFIG.
+
+      *Append this hand to the audit log
+
+           ACCEPT WK-TODAY FROM DATE.
+           ACCEPT WK-CLOCK FROM TIME.
+           MOVE WK-TODAY TO HIST-DATE.
+           MOVE WK-CLOCK TO HIST-TIME.
+           MOVE WK-PLAYERNAME TO HIST-PLAYER.
+           MOVE WK-GAMENAME-ENTRY(WK-GAME) TO HIST-GAME.
+           MOVE WK-HANDNAME-ENTRY(WK-HANDRANK) TO HIST-PLAYERHAND.
+           MOVE WK-HANDNAME-ENTRY(WK-HANDRANKCPU) TO HIST-CPUHAND.
+           MOVE WK-POT TO HIST-POT.
+           MOVE WK-JACKPOTDRAW TO HIST-JACKPOTPAID.
+           MOVE WK-JACKPOT TO HIST-JACKPOTBAL.
+           MOVE WK-RESULTTEXT TO HIST-RESULT.
+           MOVE WK-SEED TO HIST-SEED.
+           WRITE HIST-RECORD.
+           ADD 1 TO WK-SESSIONHANDS.
+
+      *Persist hands-played-this-session too, right alongside BANK/JKP
+      *above -- otherwise a session that ends by closing the window
+      *instead of choosing "0. Exit" loses it, and the next SPLASH
+      *welcome-back figure reads stale
+
+           MOVE "HPS" TO FD-OPTION.
+           MOVE WK-PLAYERNAME TO FD-PLAYER.
+           MOVE WK-SESSIONHANDS TO FD-HANDSPLAYED.
+           REWRITE FD-CONFIG.
+
+      *Persist this player's cumulative win/loss/tie record too, the
+      *same way BANK carries their bankroll across restarts
+
+           MOVE "STA" TO FD-OPTION.
+           MOVE WK-PLAYERNAME TO FD-PLAYER.
+           MOVE WK-PLAYERWINS TO FD-PLAYERWINS.
+           MOVE WK-CPUWINS TO FD-CPUWINS.
+           MOVE WK-PLAYERDRAW TO FD-PLAYERDRAW.
+           MOVE WK-CPUDRAW TO FD-CPUDRAW.
+           REWRITE FD-CONFIG.
+
+      *The hand is settled -- clear its checkpoint so it doesn't look
+      *like a crash artifact the next time this player reaches SPLASH
+
+           MOVE WK-PLAYERNAME TO CKPT-PLAYER.
+           DELETE CHECKPT
+              INVALID KEY CONTINUE
+           END-DELETE.
+
+           GO TO YOULOSE.
