@@ -0,0 +1,34 @@
+      *Evaluate both hands before comparing them in RESULT.CBL
+
+           PERFORM LOAD-PLAYER-CARDS.
+           PERFORM EVAL-HAND.
+           MOVE WK-EVAL-RESULT TO WK-HANDRANK.
+
+           PERFORM LOAD-CPU-CARDS.
+           PERFORM EVAL-HAND.
+           MOVE WK-EVAL-RESULT TO WK-HANDRANKCPU.
+
+      *Hold'em's second and third CPU opponents -- same swap-into-the
+      *-slot trick CPU-DECIDE-ALL uses, so a folded showdown hand
+      *still carries the final rank it folded with instead of a stale
+      *mid-hand value
+
+           IF WK-GAME-HOLDEM
+              MOVE WK-CARD1CPU TO WK-SAVECARD1CPU
+              MOVE WK-CARD2CPU TO WK-SAVECARD2CPU
+
+              MOVE WK-CARD1CPU2 TO WK-CARD1CPU
+              MOVE WK-CARD2CPU2 TO WK-CARD2CPU
+              PERFORM LOAD-CPU-CARDS
+              PERFORM EVAL-HAND
+              MOVE WK-EVAL-RESULT TO WK-HANDRANKCPU2
+
+              MOVE WK-CARD1CPU3 TO WK-CARD1CPU
+              MOVE WK-CARD2CPU3 TO WK-CARD2CPU
+              PERFORM LOAD-CPU-CARDS
+              PERFORM EVAL-HAND
+              MOVE WK-EVAL-RESULT TO WK-HANDRANKCPU3
+
+              MOVE WK-SAVECARD1CPU TO WK-CARD1CPU
+              MOVE WK-SAVECARD2CPU TO WK-CARD2CPU
+           END-IF.
