@@ -0,0 +1,31 @@
+      *Hand-history audit log record, shared by the Poker program
+      *(which appends one record per hand) and the end-of-day report
+      *program (which reads them back). HIST-SEED is the shuffle seed
+      *SHUFFLE.CBL derived from the clock at deal time, kept here so
+      *any hand's deal can be traced back and re-run for audit
+
+       FD HISTORY
+           LABEL RECORD STANDARD.
+
+       01 HIST-RECORD.
+           02 HIST-DATE PIC 9(08).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-TIME PIC 9(08).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-PLAYER PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-GAME PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-PLAYERHAND PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-CPUHAND PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-POT PIC 9(08).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-JACKPOTPAID PIC 9(08).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-JACKPOTBAL PIC 9(08).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-RESULT PIC X(20).
+           02 FILLER PIC X VALUE SPACE.
+           02 HIST-SEED PIC 9(09).
