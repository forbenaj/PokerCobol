@@ -0,0 +1,85 @@
+      *Copy the player's visible cards into WK-EVAL-CARDS ready for
+      *EVAL-HAND. Draw Five and 7-Stud see only their own cards (5 and
+      *7 respectively); Hold'em/Cheat see 2 hole cards plus the 5
+      *shared community cards.
+
+           MOVE 0 TO WK-EVAL-CARD-COUNT.
+
+           ADD 1 TO WK-EVAL-CARD-COUNT.
+           MOVE WK-CARD1-RANK TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT).
+           MOVE WK-CARD1-SUIT TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT).
+
+           ADD 1 TO WK-EVAL-CARD-COUNT.
+           MOVE WK-CARD2-RANK TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT).
+           MOVE WK-CARD2-SUIT TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT).
+
+           EVALUATE TRUE
+              WHEN WK-GAME-DRAWFIVE
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD3-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD3-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD4-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD4-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD5-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD5-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+              WHEN WK-GAME-STUD
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD3-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD3-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD4-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD4-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD5-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD5-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD6-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD6-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARD7-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARD7-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+              WHEN OTHER
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE1-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE1-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE2-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE2-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE3-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE3-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE4-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE4-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+                 ADD 1 TO WK-EVAL-CARD-COUNT
+                 MOVE WK-CARDTABLE5-RANK
+                    TO WK-EVAL-RANK(WK-EVAL-CARD-COUNT)
+                 MOVE WK-CARDTABLE5-SUIT
+                    TO WK-EVAL-SUIT(WK-EVAL-CARD-COUNT)
+           END-EVALUATE.
