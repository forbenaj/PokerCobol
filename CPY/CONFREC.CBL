@@ -0,0 +1,37 @@
+      *CONFIG indexed-file record, shared by the Poker program and the
+      *end-of-day report program (which reads the persisted jackpot
+      *balance back out of it). Different logical record types are
+      *told apart by FD-OPTION -- "BID" (this player's minimum bid,
+      *keyed by player name), "BANK" (per-player bankroll, keyed by
+      *player name), "JKP" (house jackpot, keyed spaces), "MDS" (max
+      *discards, keyed spaces), "DIF" (CPU difficulty, keyed spaces),
+      *"PIN" (supervisor PIN gating the CHEAT hand, keyed spaces),
+      *"HPS" (hands played last session, keyed by player name), "FX"
+      *(win/loss/jackpot fanfare toggle, keyed spaces), "BST" (betting
+      *structure, pot-limit or fixed-limit, keyed spaces), "FXR"
+      *(fixed-limit raise amount, keyed spaces), "RBY" (rebuy top-up
+      *amount, keyed spaces), "STA" (per-player cumulative win/loss/
+      *tie record, keyed by player name)
+
+       FD CONFIG
+           LABEL RECORD STANDARD.
+
+       01 FD-CONFIG.
+           02 FD-KEY.
+               03 FD-OPTION PIC X(03).
+               03 FD-PLAYER PIC X(10).
+           02 FD-MINIMUM PIC 9(04).
+           02 FD-BANKROLL PIC 9(08).
+           02 FD-JACKPOT PIC 9(08).
+           02 FD-MAXDISCARDS PIC 9(01).
+           02 FD-DIFFICULTY PIC 9(01).
+           02 FD-SUPERVISORPIN PIC 9(04).
+           02 FD-HANDSPLAYED PIC 9(04).
+           02 FD-FEEDBACKFX PIC 9(01).
+           02 FD-BETSTRUCTURE PIC 9(01).
+           02 FD-FIXEDRAISE PIC 9(04).
+           02 FD-REBUYAMOUNT PIC 9(08).
+           02 FD-PLAYERWINS PIC 9(03).
+           02 FD-CPUWINS PIC 9(03).
+           02 FD-PLAYERDRAW PIC 9(02).
+           02 FD-CPUDRAW PIC 9(02).
