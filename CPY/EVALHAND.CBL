@@ -0,0 +1,114 @@
+      *Classify the WK-EVAL-CARD-COUNT cards in WK-EVAL-CARDS (loaded
+      *by LOAD-PLAYER-CARDS or LOAD-CPU-CARDS) into WK-EVAL-RESULT:
+      *1 High card, 2 Pair, 3 Two pair, 4 Three of a kind, 5 Straight,
+      *6 Flush, 7 Full house, 8 Four of a kind, 9 Straight flush,
+      *10 Royal flush
+
+           INITIALIZE WK-EVAL-RANKCOUNT WK-EVAL-SUITCOUNT
+              WK-EVAL-SUITRANK WK-EVAL-STRAIGHT-TAB.
+           MOVE 0 TO WK-EVAL-PAIR-COUNT WK-EVAL-TRIPS-COUNT
+              WK-EVAL-QUADS-COUNT WK-EVAL-HAS-STRAIGHT
+              WK-EVAL-HAS-FLUSH WK-EVAL-HAS-STRAIGHT-FLUSH
+              WK-EVAL-HAS-ROYAL WK-EVAL-FLUSH-SUIT.
+
+      *Tally how many of each rank and each suit are present
+
+           PERFORM VARYING WK-EVAL-IDX FROM 1 BY 1
+                 UNTIL WK-EVAL-IDX > WK-EVAL-CARD-COUNT
+
+              PERFORM VARYING WK-EVAL-RANK-IDX FROM 1 BY 1
+                    UNTIL WK-EVAL-RANK-IDX > 13
+                 IF WK-RANK-TAB-ENTRY(WK-EVAL-RANK-IDX)
+                       = WK-EVAL-RANK(WK-EVAL-IDX)
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+
+              PERFORM VARYING WK-EVAL-SUIT-IDX FROM 1 BY 1
+                    UNTIL WK-EVAL-SUIT-IDX > 4
+                 IF WK-SUIT-TAB-ENTRY(WK-EVAL-SUIT-IDX)
+                       = WK-EVAL-SUIT(WK-EVAL-IDX)
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+
+              ADD 1 TO WK-EVAL-RANKCOUNT-ENTRY(WK-EVAL-RANK-IDX)
+              ADD 1 TO WK-EVAL-SUITCOUNT-ENTRY(WK-EVAL-SUIT-IDX)
+              MOVE 1 TO WK-EVAL-SUITRANK-RANK(WK-EVAL-SUIT-IDX
+                 WK-EVAL-RANK-IDX)
+
+           END-PERFORM.
+
+      *Count how many ranks appear exactly 2, 3 or 4 times
+
+           PERFORM VARYING WK-EVAL-RANK-LOOP FROM 1 BY 1
+                 UNTIL WK-EVAL-RANK-LOOP > 13
+              EVALUATE WK-EVAL-RANKCOUNT-ENTRY(WK-EVAL-RANK-LOOP)
+                 WHEN 2 ADD 1 TO WK-EVAL-PAIR-COUNT
+                 WHEN 3 ADD 1 TO WK-EVAL-TRIPS-COUNT
+                 WHEN 4 ADD 1 TO WK-EVAL-QUADS-COUNT
+              END-EVALUATE
+           END-PERFORM.
+
+      *A flush is 5 or more cards of the same suit
+
+           PERFORM VARYING WK-EVAL-SUIT-LOOP FROM 1 BY 1
+                 UNTIL WK-EVAL-SUIT-LOOP > 4
+              IF WK-EVAL-SUITCOUNT-ENTRY(WK-EVAL-SUIT-LOOP) >= 5
+                 MOVE 1 TO WK-EVAL-HAS-FLUSH
+                 MOVE WK-EVAL-SUIT-LOOP TO WK-EVAL-FLUSH-SUIT
+              END-IF
+           END-PERFORM.
+
+      *Straight, judged across all the ranks seen regardless of suit
+
+           MOVE WK-EVAL-RANKCOUNT TO WK-CHECK-TAB.
+           PERFORM CHECK-STRAIGHT.
+           MOVE WK-CHECK-FOUND TO WK-EVAL-HAS-STRAIGHT.
+           MOVE WK-CHECK-TAB TO WK-EVAL-STRAIGHT-TAB.
+
+      *Straight flush, judged one suit at a time against that suit's
+      *own ranks only
+
+           PERFORM VARYING WK-EVAL-SUIT-LOOP FROM 1 BY 1
+                 UNTIL WK-EVAL-SUIT-LOOP > 4
+              IF WK-EVAL-SUITCOUNT-ENTRY(WK-EVAL-SUIT-LOOP) >= 5
+                 MOVE WK-EVAL-SUITRANK-SUIT(WK-EVAL-SUIT-LOOP)
+                    TO WK-CHECK-TAB
+                 PERFORM CHECK-STRAIGHT
+                 IF WK-CHECK-FOUND = 1
+                    MOVE 1 TO WK-EVAL-HAS-STRAIGHT-FLUSH
+                    IF WK-CHECK-ACE-HIGH = 1
+                       MOVE 1 TO WK-EVAL-HAS-ROYAL
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      *Rank the hand, highest category first
+
+           EVALUATE TRUE
+              WHEN WK-EVAL-HAS-STRAIGHT-FLUSH = 1
+                   AND WK-EVAL-HAS-ROYAL = 1
+                 MOVE 10 TO WK-EVAL-RESULT
+              WHEN WK-EVAL-HAS-STRAIGHT-FLUSH = 1
+                 MOVE 9 TO WK-EVAL-RESULT
+              WHEN WK-EVAL-QUADS-COUNT >= 1
+                 MOVE 8 TO WK-EVAL-RESULT
+              WHEN (WK-EVAL-TRIPS-COUNT >= 1
+                    AND WK-EVAL-PAIR-COUNT >= 1)
+                    OR WK-EVAL-TRIPS-COUNT >= 2
+                 MOVE 7 TO WK-EVAL-RESULT
+              WHEN WK-EVAL-HAS-FLUSH = 1
+                 MOVE 6 TO WK-EVAL-RESULT
+              WHEN WK-EVAL-HAS-STRAIGHT = 1
+                 MOVE 5 TO WK-EVAL-RESULT
+              WHEN WK-EVAL-TRIPS-COUNT >= 1
+                 MOVE 4 TO WK-EVAL-RESULT
+              WHEN WK-EVAL-PAIR-COUNT >= 2
+                 MOVE 3 TO WK-EVAL-RESULT
+              WHEN WK-EVAL-PAIR-COUNT = 1
+                 MOVE 2 TO WK-EVAL-RESULT
+              WHEN OTHER
+                 MOVE 1 TO WK-EVAL-RESULT
+           END-EVALUATE.
