@@ -0,0 +1,6 @@
+      *Title screen, shown before the game-choice menu
+
+           DISPLAY " " ERASE.
+           DISPLAY BOX AT 0510 SIZE 60 LINES 8.
+           DISPLAY "P O K E R" AT 0730 UNDERLINE.
+           DISPLAY "Press any key to continue" AT 1201.
