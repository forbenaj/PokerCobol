@@ -0,0 +1,14 @@
+      *Cheat-mode usage audit log record -- one line appended every
+      *time the CHEAT paragraph's hand-keyed-in-by-hand dealing is
+      *actually entered, so a reviewer can see when a hand was rigged
+      *instead of dealt by SORT1
+
+       FD CHEATLOG
+           LABEL RECORD STANDARD.
+
+       01 CHEAT-RECORD.
+           02 CHEAT-DATE PIC 9(08).
+           02 FILLER PIC X VALUE SPACE.
+           02 CHEAT-TIME PIC 9(08).
+           02 FILLER PIC X VALUE SPACE.
+           02 CHEAT-PLAYER PIC X(10).
