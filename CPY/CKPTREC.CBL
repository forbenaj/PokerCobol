@@ -0,0 +1,47 @@
+      *Crash-safe checkpoint of an in-progress hand, keyed by player
+      *name (one active hand per profile). Written after every bet is
+      *placed so a hand can be resumed from SPLASH instead of the
+      *wagered money simply vanishing if Poker terminates mid-hand;
+      *deleted once RESULT.CBL settles the hand
+
+       FD CHECKPT
+           LABEL RECORD STANDARD.
+
+       01 CKPT-RECORD.
+           02 CKPT-PLAYER PIC X(10).
+           02 CKPT-GAME PIC 9.
+           02 CKPT-STAGE PIC 9(02).
+           02 CKPT-PLAYERMONEY PIC 9(08).
+           02 CKPT-POT PIC 9(08).
+           02 CKPT-JACKPOT PIC 9(08).
+           02 CKPT-BET PIC 9(08).
+           02 CKPT-MINIMUM PIC 9(04).
+           02 CKPT-FOLDED PIC 9.
+           02 CKPT-CPUFOLDED PIC 9.
+           02 CKPT-CPU2FOLDED PIC 9.
+           02 CKPT-CPU3FOLDED PIC 9.
+           02 CKPT-CARD1 PIC X(03).
+           02 CKPT-CARD2 PIC X(03).
+           02 CKPT-CARD3 PIC X(03).
+           02 CKPT-CARD4 PIC X(03).
+           02 CKPT-CARD5 PIC X(03).
+           02 CKPT-CARD1CPU PIC X(03).
+           02 CKPT-CARD2CPU PIC X(03).
+           02 CKPT-CARD3CPU PIC X(03).
+           02 CKPT-CARD4CPU PIC X(03).
+           02 CKPT-CARD5CPU PIC X(03).
+           02 CKPT-CARD1CPU2 PIC X(03).
+           02 CKPT-CARD2CPU2 PIC X(03).
+           02 CKPT-CARD1CPU3 PIC X(03).
+           02 CKPT-CARD2CPU3 PIC X(03).
+           02 CKPT-CARDTABLE1 PIC X(03).
+           02 CKPT-CARDTABLE2 PIC X(03).
+           02 CKPT-CARDTABLE3 PIC X(03).
+           02 CKPT-CARDTABLE4 PIC X(03).
+           02 CKPT-CARDTABLE5 PIC X(03).
+           02 CKPT-CARD6 PIC X(03).
+           02 CKPT-CARD7 PIC X(03).
+           02 CKPT-CARD6CPU PIC X(03).
+           02 CKPT-CARD7CPU PIC X(03).
+           02 CKPT-ALLIN PIC 9.
+           02 CKPT-SIDEPOT PIC 9(08).
