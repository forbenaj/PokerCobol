@@ -2,10 +2,19 @@
            INITIALIZE WK-STRAIGHT.
            INITIALIZE WK-PLAYSCPU.
            INITIALIZE WK-STRAIGHTCPU.
-           INITIALIZE WK-WINNING.
            INITIALIZE WK-OUT.
+           INITIALIZE WK-POT.
+           INITIALIZE WK-SIDEPOT.
+           INITIALIZE WK-SIDEPOT-SHORTFALL.
+           SET WK-PLAYER-NOT-ALLIN TO TRUE.
+           SET WK-PLAYER-NOT-FOLDED TO TRUE.
+           SET WK-CPU-NOT-FOLDED TO TRUE.
+           SET WK-CPU2-NOT-FOLDED TO TRUE.
+           SET WK-CPU3-NOT-FOLDED TO TRUE.
 
-           SET HOLDEM TO TRUE.
+           SET WK-GAME-HOLDEM TO TRUE.
+
+           PERFORM SHUFFLE-DECK.
 
            DISPLAY " " ERASE.
            DISPLAY BOX AT 1105 SIZE 6 LINES 5.
@@ -40,6 +49,24 @@
            MOVE WK-CARD TO WK-CARD2CPU.
            DISPLAY BOX AT 0342 SIZE 6 LINES 5.
 
+      *Second and third CPU opponents, dealt the same way as the first
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD1CPU2.
+           DISPLAY BOX AT 0350 SIZE 6 LINES 5.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD2CPU2.
+           DISPLAY BOX AT 0358 SIZE 6 LINES 5.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD1CPU3.
+           DISPLAY BOX AT 0366 SIZE 6 LINES 5.
+
+           PERFORM SORT1.
+           MOVE WK-CARD TO WK-CARD2CPU3.
+           DISPLAY BOX AT 0374 SIZE 6 LINES 5.
+
       *Sorting and placing table cards
 
            PERFORM SORT1.
@@ -68,59 +95,233 @@
        BET.
 
            INITIALIZE WK-BET.
+           INITIALIZE WK-BETACTION.
            DISPLAY "        " AT 1865.
 
-           DISPLAY "Jackpot:" AT 0662 UNDERLINE.
-           DISPLAY "First bet:" AT 1854 UNDERLINE.
-           ACCEPT WK-BET AT 1865 KEY IN WK-KEY.
-           IF WK-KEY = 27 MOVE 1 TO WK-OUT GO TO CALCULATION.
-           IF WK-BET < WK-MINIMUM
-              DISPLAY MESSAGE "Bet lower than bid ($" WK-MINIMUM ")"
-              GO TO BET
+           DISPLAY "Pot:" AT 0662 UNDERLINE.
+           DISPLAY "Jackpot:" AT 0675 UNDERLINE.
+           DISPLAY "C/R/F bet:" AT 1854 UNDERLINE.
+           ACCEPT WK-BETACTION AT 1865 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATION
            END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATION
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 1854 UNDERLINE
+                 ACCEPT WK-BET AT 1865 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATION
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BET
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BET
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BET
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BET
+           END-EVALUATE.
+
            IF WK-BET > WK-PLAYERMONEY
-              DISPLAY MESSAGE "You can't afford that!"
-              GO TO BET
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BET
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BET
+                 END-IF
+              END-IF
+              COMPUTE WK-SIDEPOT-SHORTFALL = WK-BET - WK-PLAYERMONEY
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
            END-IF.
            IF WK-PLAYERMONEY >= WK-BET
               SUBTRACT WK-BET FROM WK-PLAYERMONEY
               MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
            END-IF.
            DISPLAY WK-PLAYERMONEYSHOW AT 2465.
-           ADD WK-BET TO WK-JACKPOT.
-           ADD WK-BET TO WK-JACKPOT.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE-ALL.
+           IF WK-CPU-FOLDED AND WK-CPU2-FOLDED AND WK-CPU3-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY WK-POTSHOW AT 0762
+              DISPLAY MESSAGE "Every CPU folds - you win the pot"
+              MOVE 2 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATION
+           END-IF.
+
+      *The table keeps matching the full raise even though the
+      *all-in player could only cover part of it -- the shortfall
+      *goes into the side pot the all-in player isn't eligible for
+
+           IF WK-PLAYER-IS-ALLIN AND WK-SIDEPOT-SHORTFALL > 0
+              ADD WK-SIDEPOT-SHORTFALL TO WK-POT
+              ADD WK-SIDEPOT-SHORTFALL TO WK-SIDEPOT
+              INITIALIZE WK-SIDEPOT-SHORTFALL
+           END-IF.
+           MOVE WK-POT TO WK-POTSHOW.
+           DISPLAY WK-POTSHOW AT 0762.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
            MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
-           DISPLAY WK-JACKPOTSHOW AT 0762.
+           DISPLAY WK-JACKPOTSHOW AT 0775.
 
       *First table cards displaying
 
            DISPLAY WK-CARDTABLE1 AT 1223.
            DISPLAY WK-CARDTABLE2 AT 1231.
 
+      *Checkpoint the hand -- the player's bankroll and the jackpot
+      *have already moved, so a crash before the second bet round
+      *must not lose track of that
+
+           MOVE 1 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
+
       *Second bet placing
 
        BET2.
 
            INITIALIZE WK-BET.
+
+           IF WK-PLAYER-IS-ALLIN
+              DISPLAY MESSAGE
+                 "You're all-in - no further betting for you"
+              GO TO BET2-CONTINUE
+           END-IF.
+
+           INITIALIZE WK-BETACTION.
            DISPLAY "        " AT 2066.
 
-           DISPLAY "Second bet:" AT 2054 UNDERLINE.
-           ACCEPT WK-BET AT 2066 KEY IN WK-KEY.
-           IF WK-KEY = 27 MOVE 1 TO WK-OUT GO TO CALCULATION.
+           DISPLAY "Second C/R/F:" AT 2054 UNDERLINE.
+           ACCEPT WK-BETACTION AT 2066 KEY IN WK-KEY UPPER.
+           IF WK-KEY = 27
+              SET WK-PLAYER-FOLDED TO TRUE
+              GO TO CALCULATION
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN WK-ACTION-FOLD
+                 SET WK-PLAYER-FOLDED TO TRUE
+                 GO TO CALCULATION
+              WHEN WK-ACTION-CHECK
+                 MOVE WK-MINIMUM TO WK-BET
+              WHEN WK-ACTION-RAISE
+                 DISPLAY "Raise:" AT 2054 UNDERLINE
+                 ACCEPT WK-BET AT 2066 KEY IN WK-KEY
+                 IF WK-KEY = 27
+                    SET WK-PLAYER-FOLDED TO TRUE
+                    GO TO CALCULATION
+                 END-IF
+                 IF WK-BET < WK-MINIMUM
+                    DISPLAY MESSAGE "Bet lower than bid ($"
+                       WK-MINIMUM ")"
+                    GO TO BET2
+                 END-IF
+                 IF WK-STRUCT-POTLIMIT AND WK-BET > WK-POT
+                    DISPLAY MESSAGE "Pot-limit: can't raise above "
+                       "the pot ($" WK-POT ")"
+                    GO TO BET2
+                 END-IF
+                 IF WK-STRUCT-FIXEDLIMIT
+                       AND WK-BET NOT = WK-FIXEDRAISE
+                    DISPLAY MESSAGE "Fixed-limit: raise must be "
+                       "exactly $" WK-FIXEDRAISE
+                    GO TO BET2
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MESSAGE "Enter C, R or F"
+                 GO TO BET2
+           END-EVALUATE.
+
            IF WK-BET > WK-PLAYERMONEY
-              DISPLAY MESSAGE "You can't afford that!"
-              GO TO BET2
+              IF WK-PLAYERMONEY = 0
+                 DISPLAY MESSAGE "Bankroll empty - rebuy $"
+                    WK-REBUYAMOUNT " (Y/N)?"
+                 ACCEPT WK-REBUY AT 0101 UPPER
+                 IF WK-REBUY-YES
+                    ADD WK-REBUYAMOUNT TO WK-PLAYERMONEY
+                    MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
+                    DISPLAY WK-PLAYERMONEYSHOW AT 2465
+                    GO TO BET2
+                 ELSE
+                    DISPLAY MESSAGE "You can't afford that!"
+                    GO TO BET2
+                 END-IF
+              END-IF
+              COMPUTE WK-SIDEPOT-SHORTFALL = WK-BET - WK-PLAYERMONEY
+              MOVE WK-PLAYERMONEY TO WK-BET
+              SET WK-PLAYER-IS-ALLIN TO TRUE
+              DISPLAY MESSAGE "You're all-in for $" WK-BET
            END-IF.
+
+       BET2-CONTINUE.
+
            IF WK-PLAYERMONEY >= WK-BET
               SUBTRACT WK-BET FROM WK-PLAYERMONEY
               MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW
            END-IF.
            DISPLAY WK-PLAYERMONEYSHOW AT 2465.
-           ADD WK-BET TO WK-JACKPOT.
-           ADD WK-BET TO WK-JACKPOT.
-           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           ADD WK-BET TO WK-POT.
+
+           PERFORM CPU-DECIDE-ALL.
+           IF WK-CPU-FOLDED AND WK-CPU2-FOLDED AND WK-CPU3-FOLDED
+              MOVE WK-POT TO WK-POTSHOW
+              DISPLAY "          " AT 0762
+              DISPLAY WK-POTSHOW AT 0762
+              DISPLAY MESSAGE "Every CPU folds - you win the pot"
+              MOVE 2 TO WK-RESUME-STAGE
+              PERFORM CHECKPOINT-SAVE
+              GO TO CALCULATION
+           END-IF.
+           IF WK-PLAYER-IS-ALLIN AND WK-SIDEPOT-SHORTFALL > 0
+              ADD WK-SIDEPOT-SHORTFALL TO WK-POT
+              ADD WK-SIDEPOT-SHORTFALL TO WK-SIDEPOT
+              INITIALIZE WK-SIDEPOT-SHORTFALL
+           END-IF.
+           MOVE WK-POT TO WK-POTSHOW.
            DISPLAY "          " AT 0762.
-           DISPLAY WK-JACKPOTSHOW AT 0762.
+           DISPLAY WK-POTSHOW AT 0762.
+
+      *Small skim into the progressive jackpot every bet round
+
+           ADD 1 TO WK-JACKPOT.
+           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           DISPLAY "          " AT 0775.
+           DISPLAY WK-JACKPOTSHOW AT 0775.
+
+           MOVE 2 TO WK-RESUME-STAGE.
+           PERFORM CHECKPOINT-SAVE.
 
        CALCULATION.
 
@@ -132,5 +333,9 @@
 
            DISPLAY WK-CARD1CPU AT 0435.
            DISPLAY WK-CARD2CPU AT 0443.
+           DISPLAY WK-CARD1CPU2 AT 0451.
+           DISPLAY WK-CARD2CPU2 AT 0459.
+           DISPLAY WK-CARD1CPU3 AT 0467.
+           DISPLAY WK-CARD2CPU3 AT 0475.
 
            GO TO RESULT.
\ No newline at end of file
