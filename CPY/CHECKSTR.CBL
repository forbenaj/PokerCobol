@@ -0,0 +1,30 @@
+      *Look for 5 consecutive ranks present in WK-CHECK-TAB (loaded by
+      *the caller, either the overall rank tally or one suit's rank
+      *tally). Ace counts low (A-2-3-4-5) and high (10-J-Q-K-A); the
+      *wraparound windows beyond the Ace (J-Q-K-A-2 and so on) are not
+      *real straights and are never tested.
+
+           MOVE 0 TO WK-CHECK-FOUND.
+           MOVE 0 TO WK-CHECK-ACE-HIGH.
+
+           PERFORM VARYING WK-CHECK-WIN FROM 1 BY 1
+                 UNTIL WK-CHECK-WIN > 10
+              IF WK-CHECK-WIN = 10
+                 IF WK-CHECK-TAB-ENTRY(10) NOT = 0
+                       AND WK-CHECK-TAB-ENTRY(11) NOT = 0
+                       AND WK-CHECK-TAB-ENTRY(12) NOT = 0
+                       AND WK-CHECK-TAB-ENTRY(13) NOT = 0
+                       AND WK-CHECK-TAB-ENTRY(1) NOT = 0
+                    MOVE 1 TO WK-CHECK-FOUND
+                    MOVE 1 TO WK-CHECK-ACE-HIGH
+                 END-IF
+              ELSE
+                 IF WK-CHECK-TAB-ENTRY(WK-CHECK-WIN) NOT = 0
+                       AND WK-CHECK-TAB-ENTRY(WK-CHECK-WIN + 1) NOT = 0
+                       AND WK-CHECK-TAB-ENTRY(WK-CHECK-WIN + 2) NOT = 0
+                       AND WK-CHECK-TAB-ENTRY(WK-CHECK-WIN + 3) NOT = 0
+                       AND WK-CHECK-TAB-ENTRY(WK-CHECK-WIN + 4) NOT = 0
+                    MOVE 1 TO WK-CHECK-FOUND
+                 END-IF
+              END-IF
+           END-PERFORM.
