@@ -17,15 +17,40 @@
              ACCESS DYNAMIC
              RECORD FD-KEY.
 
+           SELECT OPTIONAL HISTORY
+            ASSIGN TO
+             "CPY\HISTORY.LOG"
+             ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPT
+            ASSIGN TO
+             "CPY\CHECKPT.CFG"
+             ORGANIZATION INDEXED
+             ACCESS DYNAMIC
+             RECORD KEY CKPT-PLAYER.
+
+           SELECT OPTIONAL CHEATLOG
+            ASSIGN TO
+             "CPY\CHEATLOG.LOG"
+             ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       FD CONFIG
-           LABEL RECORD STANDARD.
+           COPY "CPY\CONFREC.CBL".
 
-       01 FD-CONFIG.
-           02 FD-KEY.
-               03 FD-OPTION PIC X(03).
-           02 FD-MINIMUM PIC 9(04).
+      *One line of hand-history audit log per hand played, appended
+      *to CPY\HISTORY.LOG so a session can be reconciled afterward
+
+           COPY "CPY\HISTREC.CBL".
+
+      *Crash-safe in-progress-hand checkpoint
+
+           COPY "CPY\CKPTREC.CBL".
+
+      *One line per manually-dealt CHEAT hand, appended to
+      *CPY\CHEATLOG.LOG so a reviewer can see when hands were rigged
+
+           COPY "CPY\CHEATREC.CBL".
 
        WORKING-STORAGE SECTION.
 
@@ -34,7 +59,9 @@
        01 WK-PRESS PIC X.
        01 WK-ENTER PIC XXXX.
        01 WK-CHOOSE PIC 9.
-       01 WK-CHEAT PIC X(09).
+       01 WK-PLAYERNAME PIC X(10) VALUE SPACES.
+       01 WK-CHEAT PIC 9(04).
+       01 WK-SUPERVISORPIN PIC 9(04).
        01 WK-KEY PIC 9(02).
        01 WK-OUT PIC 9.
 
@@ -54,33 +81,138 @@
        01 WK-Q  PIC X(01) VALUE "Q".
        01 WK-K  PIC X(01) VALUE "K".
 
-      *Main card
+      *Main suits
+
+       01 WK-SUIT-H PIC X(01) VALUE "H".
+       01 WK-SUIT-D PIC X(01) VALUE "D".
+       01 WK-SUIT-C PIC X(01) VALUE "C".
+       01 WK-SUIT-S PIC X(01) VALUE "S".
 
-       01 WK-CARD PIC X(02).
+      *Main card (rank + suit)
+
+       01 WK-CARD.
+           02 WK-CARD-RANK PIC X(02).
+           02 WK-CARD-SUIT PIC X(01).
 
       *Player cards
 
-       01 WK-CARD1 PIC X(02).
-       01 WK-CARD2 PIC X(02).
-       01 WK-CARD3 PIC X(02).
-       01 WK-CARD4 PIC X(02).
-       01 WK-CARD5 PIC X(02).
+       01 WK-CARD1.
+           02 WK-CARD1-RANK PIC X(02).
+           02 WK-CARD1-SUIT PIC X(01).
+       01 WK-CARD2.
+           02 WK-CARD2-RANK PIC X(02).
+           02 WK-CARD2-SUIT PIC X(01).
+       01 WK-CARD3.
+           02 WK-CARD3-RANK PIC X(02).
+           02 WK-CARD3-SUIT PIC X(01).
+       01 WK-CARD4.
+           02 WK-CARD4-RANK PIC X(02).
+           02 WK-CARD4-SUIT PIC X(01).
+       01 WK-CARD5.
+           02 WK-CARD5-RANK PIC X(02).
+           02 WK-CARD5-SUIT PIC X(01).
 
       *CPU cards
 
-       01 WK-CARD1CPU PIC X(02).
-       01 WK-CARD2CPU PIC X(02).
-       01 WK-CARD3CPU PIC X(02).
-       01 WK-CARD4CPU PIC X(02).
-       01 WK-CARD5CPU PIC X(02).
+       01 WK-CARD1CPU.
+           02 WK-CARD1CPU-RANK PIC X(02).
+           02 WK-CARD1CPU-SUIT PIC X(01).
+       01 WK-CARD2CPU.
+           02 WK-CARD2CPU-RANK PIC X(02).
+           02 WK-CARD2CPU-SUIT PIC X(01).
+       01 WK-CARD3CPU.
+           02 WK-CARD3CPU-RANK PIC X(02).
+           02 WK-CARD3CPU-SUIT PIC X(01).
+       01 WK-CARD4CPU.
+           02 WK-CARD4CPU-RANK PIC X(02).
+           02 WK-CARD4CPU-SUIT PIC X(01).
+       01 WK-CARD5CPU.
+           02 WK-CARD5CPU-RANK PIC X(02).
+           02 WK-CARD5CPU-SUIT PIC X(01).
+
+      *Sixth and seventh cards, dealt only in Seven-Card Stud
+
+       01 WK-CARD6.
+           02 WK-CARD6-RANK PIC X(02).
+           02 WK-CARD6-SUIT PIC X(01).
+       01 WK-CARD7.
+           02 WK-CARD7-RANK PIC X(02).
+           02 WK-CARD7-SUIT PIC X(01).
+       01 WK-CARD6CPU.
+           02 WK-CARD6CPU-RANK PIC X(02).
+           02 WK-CARD6CPU-SUIT PIC X(01).
+       01 WK-CARD7CPU.
+           02 WK-CARD7CPU-RANK PIC X(02).
+           02 WK-CARD7CPU-SUIT PIC X(01).
+
+      *Hole cards for the second and third Hold'em CPU opponents.
+      *WK-SAVECARD1CPU/WK-SAVECARD2CPU are scratch fields CPU-DECIDE-
+      *ALL uses to swap an opponent's cards into the WK-CARD1CPU/
+      *WK-CARD2CPU slot so LOAD-CPU-CARDS/EVAL-HAND can be reused
+      *unchanged for every opponent, one at a time
+
+       01 WK-CARD1CPU2.
+           02 WK-CARD1CPU2-RANK PIC X(02).
+           02 WK-CARD1CPU2-SUIT PIC X(01).
+       01 WK-CARD2CPU2.
+           02 WK-CARD2CPU2-RANK PIC X(02).
+           02 WK-CARD2CPU2-SUIT PIC X(01).
+       01 WK-CARD1CPU3.
+           02 WK-CARD1CPU3-RANK PIC X(02).
+           02 WK-CARD1CPU3-SUIT PIC X(01).
+       01 WK-CARD2CPU3.
+           02 WK-CARD2CPU3-RANK PIC X(02).
+           02 WK-CARD2CPU3-SUIT PIC X(01).
+
+       01 WK-SAVECARD1CPU PIC X(03).
+       01 WK-SAVECARD2CPU PIC X(03).
 
       *Table cards
 
-       01 WK-CARDTABLE1 PIC X(02).
-       01 WK-CARDTABLE2 PIC X(02).
-       01 WK-CARDTABLE3 PIC X(02).
-       01 WK-CARDTABLE4 PIC X(02).
-       01 WK-CARDTABLE5 PIC X(02).
+       01 WK-CARDTABLE1.
+           02 WK-CARDTABLE1-RANK PIC X(02).
+           02 WK-CARDTABLE1-SUIT PIC X(01).
+       01 WK-CARDTABLE2.
+           02 WK-CARDTABLE2-RANK PIC X(02).
+           02 WK-CARDTABLE2-SUIT PIC X(01).
+       01 WK-CARDTABLE3.
+           02 WK-CARDTABLE3-RANK PIC X(02).
+           02 WK-CARDTABLE3-SUIT PIC X(01).
+       01 WK-CARDTABLE4.
+           02 WK-CARDTABLE4-RANK PIC X(02).
+           02 WK-CARDTABLE4-SUIT PIC X(01).
+       01 WK-CARDTABLE5.
+           02 WK-CARDTABLE5-RANK PIC X(02).
+           02 WK-CARDTABLE5-SUIT PIC X(01).
+
+      *52-card deck, dealt without replacement by SORT1
+
+       01 WK-DECK.
+           02 WK-DECK-ENTRY OCCURS 52 TIMES.
+               03 WK-DECK-RANK PIC X(02).
+               03 WK-DECK-SUIT PIC X(01).
+               03 WK-DECK-DEALT PIC 9.
+
+       01 WK-DECK-PTR PIC 9(02) COMP.
+
+       01 WK-RANK-TAB.
+           02 WK-RANK-TAB-ENTRY PIC X(02) OCCURS 13 TIMES.
+
+       01 WK-SUIT-TAB.
+           02 WK-SUIT-TAB-ENTRY PIC X(01) OCCURS 4 TIMES.
+
+       01 WK-DECK-R PIC 9(02) COMP.
+       01 WK-DECK-S PIC 9(02) COMP.
+       01 WK-DECK-IDX PIC 9(02) COMP.
+       01 WK-DECK-IDX2 PIC 9(02) COMP.
+       01 WK-DECK-TEMPR PIC X(02).
+       01 WK-DECK-TEMPS PIC X(01).
+       01 WK-DECK-TEMPD PIC 9.
+       01 WK-SEED PIC 9(09) COMP.
+       01 WK-CLOCK PIC 9(08).
+       01 WK-TODAY PIC 9(08).
+       01 WK-RANDPICK PIC 9(02) COMP.
+       01 WK-SHUFFLE-CALLS PIC 9(09) COMP VALUE 0.
 
        01 WK-TIME PIC 99.
 
@@ -93,6 +225,117 @@
        01 WK-JACKPOT PIC 9(08).
        01 WK-JACKPOTSHOW PIC $$$$$$$9.
        01 WK-JACKPOTDRAW PIC 9(08).
+       01 WK-POT PIC 9(08).
+       01 WK-POTSHOW PIC $$$$$$$9.
+
+      *Side-pot support -- set when the player has to go all-in for
+      *less than a bet round's full raise. WK-SIDEPOT is the slice of
+      *WK-POT the table kept betting past the player's stack, which
+      *only the still-active CPUs (never the all-in player) can win;
+      *WK-SIDEPOT-SHORTFALL is the gap being carried into WK-SIDEPOT
+      *for the bet round currently in progress
+
+       01 WK-PLAYERALLIN PIC 9 VALUE 0.
+          88 WK-PLAYER-IS-ALLIN VALUE 1.
+          88 WK-PLAYER-NOT-ALLIN VALUE 0.
+
+       01 WK-SIDEPOT PIC 9(08) VALUE 0.
+       01 WK-SIDEPOT-SHORTFALL PIC 9(08) VALUE 0.
+
+       01 WK-MAXDISCARDS PIC 9(01).
+       01 WK-DISCARDCOUNT PIC 9(01).
+
+       01 WK-CPUDIFFICULTY PIC 9(01).
+          88 WK-DIFF-EASY VALUE 1.
+          88 WK-DIFF-NORMAL VALUE 2.
+          88 WK-DIFF-HARD VALUE 3.
+
+      *Preset table-stakes tiers, picked from a menu in SETTINGS
+      *instead of typing a raw minimum bid
+
+       01 WK-STAKESTIER PIC 9(01).
+          88 WK-STAKES-LOW VALUE 1.
+          88 WK-STAKES-MED VALUE 2.
+          88 WK-STAKES-HIGH VALUE 3.
+
+       01 WK-LOWSTAKE PIC 9(04).
+       01 WK-MEDSTAKE PIC 9(04).
+       01 WK-HIGHSTAKE PIC 9(04).
+
+       01 WK-BETACTION PIC X(01).
+          88 WK-ACTION-CHECK VALUE "C".
+          88 WK-ACTION-RAISE VALUE "R".
+          88 WK-ACTION-FOLD VALUE "F".
+
+       01 WK-FOLDED PIC 9 VALUE 0.
+          88 WK-PLAYER-FOLDED VALUE 1.
+          88 WK-PLAYER-NOT-FOLDED VALUE 0.
+
+       01 WK-CPUFOLDED PIC 9 VALUE 0.
+          88 WK-CPU-FOLDED VALUE 1.
+          88 WK-CPU-NOT-FOLDED VALUE 0.
+
+      *Fold flags for the second and third Hold'em CPU opponents
+      *(Draw Five and Cheat stay heads-up and never touch these)
+
+       01 WK-CPU2FOLDED PIC 9 VALUE 0.
+          88 WK-CPU2-FOLDED VALUE 1.
+          88 WK-CPU2-NOT-FOLDED VALUE 0.
+
+       01 WK-CPU3FOLDED PIC 9 VALUE 0.
+          88 WK-CPU3-FOLDED VALUE 1.
+          88 WK-CPU3-NOT-FOLDED VALUE 0.
+
+      *In-progress-hand checkpoint, restored at SPLASH when this
+      *player has a leftover checkpoint from a hand Poker never got
+      *to finish. CKPT-STAGE codes: 1/2 Hold 'em BET2/CALCULATION,
+      *3/4 Draw Five BET4/CALCULATION2, 5/6 Cheat BET6/CALCULATION3,
+      *7/8/9/10 7-Stud BETST2/BETST3/BETST4/BETST5, 11 7-Stud
+      *CALCULATIONSTUD
+
+       01 WK-RESUME PIC X(01).
+          88 WK-RESUME-YES VALUE "Y" "y".
+
+       01 WK-RESUME-STAGE PIC 9(02) VALUE 0.
+
+      *Hands-played counters behind the welcome-back dashboard --
+      *WK-SESSIONHANDS counts this run, WK-LASTSESSIONHANDS holds what
+      *got loaded back from CONFIG for the player just logged in
+
+       01 WK-SESSIONHANDS PIC 9(04) VALUE 0.
+       01 WK-LASTSESSIONHANDS PIC 9(04) VALUE 0.
+
+       01 WK-FIRSTSPLASH PIC X(01) VALUE "Y".
+          88 WK-FIRST-SPLASH-YES VALUE "Y".
+
+      *Extra win/loss/jackpot fanfare -- a reverse-video flash plus a
+      *confirmation keypress after the result message -- switched off
+      *from SETTINGS when running quick test hands
+
+       01 WK-FEEDBACKFX PIC 9(01) VALUE 1.
+          88 WK-FX-ON VALUE 1.
+          88 WK-FX-OFF VALUE 0.
+
+      *Betting structure guardrail -- pot-limit caps a raise at the
+      *current WK-POT, fixed-limit forces every raise to the same
+      *configured WK-FIXEDRAISE amount, so a player can't shove their
+      *whole bankroll on one bet the way plain WK-MINIMUM checking
+      *alone allowed
+
+       01 WK-BETSTRUCTURE PIC 9(01) VALUE 1.
+          88 WK-STRUCT-POTLIMIT VALUE 1.
+          88 WK-STRUCT-FIXEDLIMIT VALUE 2.
+
+       01 WK-FIXEDRAISE PIC 9(04) VALUE 50.
+
+      *Rebuy top-up -- offered straight from the BET paragraphs the
+      *moment WK-PLAYERMONEY hits zero, instead of forcing a quit to
+      *YOULOSE/SPLASH to get the flat $1000 restart bankroll
+
+       01 WK-REBUYAMOUNT PIC 9(08) VALUE 500.
+
+       01 WK-REBUY PIC X(01).
+          88 WK-REBUY-YES VALUE "Y" "y".
 
       *Player hand calculation
 
@@ -111,6 +354,9 @@
            02 WK-QPLAYS PIC 99.
            02 WK-KPLAYS PIC 99.
 
+       01 WK-PLAYS-TAB REDEFINES WK-PLAYS.
+           02 WK-PLAYS-TAB-ENTRY PIC 99 OCCURS 13 TIMES.
+
        01 WK-STRAIGHT.
            02 WK-ATO5 PIC 9.
            02 WK-2TO6 PIC 9.
@@ -126,6 +372,20 @@
            02 WK-QTO3 PIC 9.
            02 WK-KTO4 PIC 9.
 
+       01 WK-STRAIGHT-TAB REDEFINES WK-STRAIGHT.
+           02 WK-STRAIGHT-TAB-ENTRY PIC 9 OCCURS 13 TIMES.
+
+      *Player suit tally, used for flush recognition
+
+       01 WK-SUITS.
+           02 WK-HPLAYS PIC 99.
+           02 WK-DPLAYS PIC 99.
+           02 WK-CPLAYS PIC 99.
+           02 WK-SPLAYS PIC 99.
+
+       01 WK-SUITS-TAB REDEFINES WK-SUITS.
+           02 WK-SUITS-TAB-ENTRY PIC 99 OCCURS 4 TIMES.
+
       *CPU hand calculation
 
        01 WK-PLAYSCPU.
@@ -143,6 +403,9 @@
            02 WK-QPLAYSCPU PIC 99.
            02 WK-KPLAYSCPU PIC 99.
 
+       01 WK-PLAYSCPU-TAB REDEFINES WK-PLAYSCPU.
+           02 WK-PLAYSCPU-TAB-ENTRY PIC 99 OCCURS 13 TIMES.
+
        01 WK-STRAIGHTCPU.
            02 WK-ATO5CPU PIC 9.
            02 WK-2TO6CPU PIC 9.
@@ -158,6 +421,100 @@
            02 WK-QTO3CPU PIC 9.
            02 WK-KTO4CPU PIC 9.
 
+       01 WK-STRAIGHTCPU-TAB REDEFINES WK-STRAIGHTCPU.
+           02 WK-STRAIGHTCPU-TAB-ENTRY PIC 9 OCCURS 13 TIMES.
+
+      *CPU suit tally, used for flush recognition
+
+       01 WK-SUITSCPU.
+           02 WK-HPLAYSCPU PIC 99.
+           02 WK-DPLAYSCPU PIC 99.
+           02 WK-CPLAYSCPU PIC 99.
+           02 WK-SPLAYSCPU PIC 99.
+
+       01 WK-SUITSCPU-TAB REDEFINES WK-SUITSCPU.
+           02 WK-SUITSCPU-TAB-ENTRY PIC 99 OCCURS 4 TIMES.
+
+      *Final hand-ranking codes, shared by the RESULT paragraph:
+      *1 High card, 2 Pair, 3 Two pair, 4 Three of a kind, 5 Straight,
+      *6 Flush, 7 Full house, 8 Four of a kind, 9 Straight flush,
+      *10 Royal flush
+
+       01 WK-HANDRANK PIC 99 COMP.
+       01 WK-HANDRANKCPU PIC 99 COMP.
+       01 WK-HANDRANKCPU2 PIC 99 COMP.
+       01 WK-HANDRANKCPU3 PIC 99 COMP.
+
+      *Scratch fields for HOLDEM-SETTLE's multi-way pot split.
+      *WK-WINNERCOUNT also doubles as the split count SPLIT-JACKPOT
+      *divides WK-JACKPOT by on a tie -- RESULT.CBL's single-CPU path
+      *sets it to 2 (player + CPU) before calling SPLIT-JACKPOT
+
+       01 WK-BESTCPURANK PIC 99 COMP.
+       01 WK-WINNERCOUNT PIC 9 COMP.
+       01 WK-SPLITSHARE PIC 9(08).
+       01 WK-SPLITREM PIC 9(08).
+       01 WK-MAINPOT PIC 9(08).
+       01 WK-JACKPOTREM PIC 9(08).
+
+      *Scratch working fields shared by the EVAL-HAND paragraph -
+      *loaded by LOAD-PLAYER-CARDS/LOAD-CPU-CARDS before each call
+
+       01 WK-EVAL-CARDS.
+           02 WK-EVAL-CARD-ENTRY OCCURS 7 TIMES.
+               03 WK-EVAL-RANK PIC X(02).
+               03 WK-EVAL-SUIT PIC X(01).
+       01 WK-EVAL-CARD-COUNT PIC 9 COMP.
+       01 WK-EVAL-IDX PIC 9 COMP.
+       01 WK-EVAL-RANK-IDX PIC 99 COMP.
+       01 WK-EVAL-SUIT-IDX PIC 99 COMP.
+
+       01 WK-EVAL-RANKCOUNT.
+           02 WK-EVAL-RANKCOUNT-ENTRY PIC 9 OCCURS 13 TIMES.
+       01 WK-EVAL-SUITCOUNT.
+           02 WK-EVAL-SUITCOUNT-ENTRY PIC 9 OCCURS 4 TIMES.
+       01 WK-EVAL-SUITRANK.
+           02 WK-EVAL-SUITRANK-SUIT OCCURS 4 TIMES.
+               03 WK-EVAL-SUITRANK-RANK PIC 9 OCCURS 13 TIMES.
+       01 WK-EVAL-STRAIGHT-TAB.
+           02 WK-EVAL-STRAIGHT-TAB-ENTRY PIC 9 OCCURS 13 TIMES.
+
+       01 WK-EVAL-SUIT-LOOP PIC 9 COMP.
+       01 WK-EVAL-RANK-LOOP PIC 99 COMP.
+       01 WK-EVAL-PAIR-COUNT PIC 9 COMP.
+       01 WK-EVAL-TRIPS-COUNT PIC 9 COMP.
+       01 WK-EVAL-QUADS-COUNT PIC 9 COMP.
+       01 WK-EVAL-HAS-STRAIGHT PIC 9 COMP.
+       01 WK-EVAL-HAS-FLUSH PIC 9 COMP.
+       01 WK-EVAL-HAS-STRAIGHT-FLUSH PIC 9 COMP.
+       01 WK-EVAL-HAS-ROYAL PIC 9 COMP.
+       01 WK-EVAL-FLUSH-SUIT PIC 99 COMP.
+       01 WK-EVAL-RESULT PIC 99 COMP.
+
+      *Scratch table and results shared by the CHECK-STRAIGHT paragraph
+
+       01 WK-CHECK-TAB.
+           02 WK-CHECK-TAB-ENTRY PIC 9 OCCURS 13 TIMES.
+       01 WK-CHECK-WIN PIC 99 COMP.
+       01 WK-CHECK-FOUND PIC 9 COMP.
+       01 WK-CHECK-ACE-HIGH PIC 9 COMP.
+
+      *Display names for the WK-HANDRANK/WK-HANDRANKCPU codes above
+
+       01 WK-HANDNAMES.
+           02 FILLER PIC X(15) VALUE "High Card".
+           02 FILLER PIC X(15) VALUE "Pair".
+           02 FILLER PIC X(15) VALUE "Two Pair".
+           02 FILLER PIC X(15) VALUE "Three of a Kind".
+           02 FILLER PIC X(15) VALUE "Straight".
+           02 FILLER PIC X(15) VALUE "Flush".
+           02 FILLER PIC X(15) VALUE "Full House".
+           02 FILLER PIC X(15) VALUE "Four of a Kind".
+           02 FILLER PIC X(15) VALUE "Straight Flush".
+           02 FILLER PIC X(15) VALUE "Royal Flush".
+       01 WK-HANDNAME-TAB REDEFINES WK-HANDNAMES.
+           02 WK-HANDNAME-ENTRY PIC X(15) OCCURS 10 TIMES.
+
        01  WK-WINNING.
            02 WK-PLAYERWINS PIC 999.
            02 WK-CPUWINS PIC 999.
@@ -181,9 +538,25 @@
           02 TRIGGER5 PIC 9.
 
        01 WK-GAME PIC 9.
-          88 HOLDEM VALUE 1.
-          88 DRAWFIVE VALUE 2.
-          88 CHEAT VALUE 3.
+          88 WK-GAME-HOLDEM VALUE 1.
+          88 WK-GAME-DRAWFIVE VALUE 2.
+          88 WK-GAME-CHEAT VALUE 3.
+          88 WK-GAME-STUD VALUE 4.
+
+      *Display names for WK-GAME, used by the hand-history log
+
+       01 WK-GAMENAMES.
+           02 FILLER PIC X(10) VALUE "Hold 'em".
+           02 FILLER PIC X(10) VALUE "Draw Five".
+           02 FILLER PIC X(10) VALUE "Cheat".
+           02 FILLER PIC X(10) VALUE "7-Stud".
+       01 WK-GAMENAME-TAB REDEFINES WK-GAMENAMES.
+           02 WK-GAMENAME-ENTRY PIC X(10) OCCURS 4 TIMES.
+
+      *Result text for the hand just finished, used by the
+      *hand-history log
+
+       01 WK-RESULTTEXT PIC X(20).
 
        LINKAGE SECTION.
 
@@ -193,22 +566,271 @@
 
        PROCEDURE DIVISION.
 
+      *One-time session setup, run only when the program is first
+      *loaded. The win/loss/tie scoreboard (WK-WINNING) is not
+      *initialized here -- SPLASH is re-entered after every hand and
+      *reloads it fresh from this player's own STA record every time,
+      *so it always tracks whoever just typed their name in, not just
+      *whoever was sitting down when the program started
+
+       START-UP.
+
        SPLASH.
 
            COPY "CPY\SPLASH.CBL".
 
            ACCEPT WK-PRESS AT 0101.
 
-           DISPLAY "Choose game" AT 0835 UNDERLINE ERASE.
-           DISPLAY "1. Hold 'em" AT 1035.
-           DISPLAY "2. Draw Five" AT 1135.
-           DISPLAY "3. Settings" AT 1235.
-           MOVE 1000 TO WK-PLAYERMONEY.
-           MOVE "BID" TO FD-OPTION.
+      *Profile name, used to key each player's own persistent bankroll
+
+           DISPLAY "Player name:" AT 0301 UNDERLINE.
+           ACCEPT WK-PLAYERNAME AT 0314 UPPER.
+           IF WK-PLAYERNAME = SPACES
+              MOVE "GUEST" TO WK-PLAYERNAME
+           END-IF.
+
            OPEN I-O CONFIG.
-           READ CONFIG.
-           MOVE FD-MINIMUM TO WK-MINIMUM.
+           OPEN EXTEND HISTORY.
+
+      *This player's own minimum-bid setting, defaulting new profiles
+      *to the house LOW stake of 10
+
+           MOVE "BID" TO FD-OPTION.
+           MOVE WK-PLAYERNAME TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 10 TO WK-MINIMUM
+                 MOVE 10 TO FD-MINIMUM
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-MINIMUM TO WK-MINIMUM
+           END-READ.
+
+      *Load this profile's persistent bankroll, starting a new one at
+      *$1000 the first time this player name is ever used
+
+           MOVE "BANK" TO FD-OPTION.
+           MOVE WK-PLAYERNAME TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 1000 TO WK-PLAYERMONEY
+                 MOVE 1000 TO FD-BANKROLL
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-BANKROLL TO WK-PLAYERMONEY
+           END-READ.
+
+      *Load the house-wide progressive jackpot, starting it at zero
+      *the very first time the game is ever run
+
+           MOVE "JKP" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 0 TO WK-JACKPOT
+                 MOVE 0 TO FD-JACKPOT
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-JACKPOT TO WK-JACKPOT
+           END-READ.
+
+      *Load the house rule capping how many cards may be discarded in
+      *one Draw Five turn, defaulting new installs to 3
+
+           MOVE "MDS" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 3 TO WK-MAXDISCARDS
+                 MOVE 3 TO FD-MAXDISCARDS
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-MAXDISCARDS TO WK-MAXDISCARDS
+           END-READ.
+
+      *Load the CPU's difficulty/aggressiveness setting, defaulting
+      *new installs to Normal
 
+           MOVE "DIF" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 2 TO WK-CPUDIFFICULTY
+                 MOVE 2 TO FD-DIFFICULTY
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-DIFFICULTY TO WK-CPUDIFFICULTY
+           END-READ.
+
+      *Load the supervisor PIN gating the CHEAT hand, defaulting new
+      *installs to 1234 so it can be changed from SETTINGS right away
+
+           MOVE "PIN" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 1234 TO WK-SUPERVISORPIN
+                 MOVE 1234 TO FD-SUPERVISORPIN
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-SUPERVISORPIN TO WK-SUPERVISORPIN
+           END-READ.
+
+      *Load the win/loss/jackpot fanfare toggle, defaulting new
+      *installs to on
+
+           MOVE "FX" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 1 TO WK-FEEDBACKFX
+                 MOVE 1 TO FD-FEEDBACKFX
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-FEEDBACKFX TO WK-FEEDBACKFX
+           END-READ.
+
+      *Load the betting structure guardrail, defaulting new installs
+      *to pot-limit
+
+           MOVE "BST" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 1 TO WK-BETSTRUCTURE
+                 MOVE 1 TO FD-BETSTRUCTURE
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-BETSTRUCTURE TO WK-BETSTRUCTURE
+           END-READ.
+
+           MOVE "FXR" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 50 TO WK-FIXEDRAISE
+                 MOVE 50 TO FD-FIXEDRAISE
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-FIXEDRAISE TO WK-FIXEDRAISE
+           END-READ.
+
+      *Load the rebuy top-up amount, defaulting new installs to $500
+
+           MOVE "RBY" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 500 TO WK-REBUYAMOUNT
+                 MOVE 500 TO FD-REBUYAMOUNT
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-REBUYAMOUNT TO WK-REBUYAMOUNT
+           END-READ.
+
+      *Load the preset table-stakes tiers, defaulting new installs to
+      *10/50/200
+
+           MOVE "LOW" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 10 TO WK-LOWSTAKE
+                 MOVE 10 TO FD-MINIMUM
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-MINIMUM TO WK-LOWSTAKE
+           END-READ.
+
+           MOVE "MED" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 50 TO WK-MEDSTAKE
+                 MOVE 50 TO FD-MINIMUM
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-MINIMUM TO WK-MEDSTAKE
+           END-READ.
+
+           MOVE "HGH" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 200 TO WK-HIGHSTAKE
+                 MOVE 200 TO FD-MINIMUM
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-MINIMUM TO WK-HIGHSTAKE
+           END-READ.
+
+      *Hands played by this player last session, so the welcome-back
+      *dashboard below has something to show a returning player;
+      *defaults new profiles to zero
+
+           MOVE "HPS" TO FD-OPTION.
+           MOVE WK-PLAYERNAME TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 0 TO WK-LASTSESSIONHANDS
+                 MOVE 0 TO FD-HANDSPLAYED
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-HANDSPLAYED TO WK-LASTSESSIONHANDS
+           END-READ.
+
+      *This player's cumulative win/loss/tie record, reloaded here so
+      *the scoreboard follows whoever just typed their name in above
+      *rather than staying pinned to the first player of the session;
+      *defaults new profiles to zero
+
+           MOVE "STA" TO FD-OPTION.
+           MOVE WK-PLAYERNAME TO FD-PLAYER.
+           READ CONFIG
+              INVALID KEY
+                 INITIALIZE WK-WINNING
+                 MOVE 0 TO FD-PLAYERWINS
+                 MOVE 0 TO FD-CPUWINS
+                 MOVE 0 TO FD-PLAYERDRAW
+                 MOVE 0 TO FD-CPUDRAW
+                 WRITE FD-CONFIG
+              NOT INVALID KEY
+                 MOVE FD-PLAYERWINS TO WK-PLAYERWINS
+                 MOVE FD-CPUWINS TO WK-CPUWINS
+                 MOVE FD-PLAYERDRAW TO WK-PLAYERDRAW
+                 MOVE FD-CPUDRAW TO WK-CPUDRAW
+           END-READ.
+
+      *Welcome-back dashboard, shown once per program run right before
+      *the game-choice menu -- WK-FIRSTSPLASH is only ever "Y" the
+      *first time through, since SPLASH is re-entered after every hand
+
+           DISPLAY " " ERASE.
+
+           IF WK-FIRST-SPLASH-YES
+              DISPLAY "Welcome back, " AT 0501
+              DISPLAY WK-PLAYERNAME AT 0515
+              DISPLAY "Hands played last session:" AT 0601
+              DISPLAY WK-LASTSESSIONHANDS AT 0629
+              DISPLAY "Current bankroll:" AT 0701
+              DISPLAY WK-PLAYERMONEY AT 0719
+              DISPLAY "Current jackpot:" AT 0801
+              DISPLAY WK-JACKPOT AT 0818
+              MOVE "N" TO WK-FIRSTSPLASH
+           END-IF.
+
+           DISPLAY "Choose game" AT 1035 UNDERLINE.
+           DISPLAY "1. Hold 'em" AT 1235.
+           DISPLAY "2. Draw Five" AT 1335.
+           DISPLAY "3. 7-Card Stud" AT 1435.
+           DISPLAY "4. Settings" AT 1535.
+           DISPLAY "5. How to play" AT 1635.
+           DISPLAY "6. Scoreboard" AT 1735.
+           DISPLAY "0. Exit" AT 1835.
+
+           OPEN I-O CHECKPT.
+           OPEN EXTEND CHEATLOG.
+           PERFORM RESUME-HAND.
 
        CHOOSE.
 
@@ -216,36 +838,180 @@
            EVALUATE WK-CHOOSE
               WHEN "1" GO TO HOLDEM
               WHEN "2" GO TO DRAWFIVE
-              WHEN "3" GO TO CONFIG
-              WHEN "9" ACCEPT WK-CHEAT UPPER
-                 IF WK-CHEAT ="ASPIRINE"
+              WHEN "3" GO TO STUD
+              WHEN "4" GO TO SETTINGS
+              WHEN "5" GO TO HOWTOPLAY
+              WHEN "6" GO TO SCOREBOARD
+              WHEN "0" GO TO EXIT-GAME
+              WHEN "9"
+                 DISPLAY "Supervisor PIN:" AT 0201 UNDERLINE
+                 ACCEPT WK-CHEAT AT 0217
+                 IF WK-CHEAT = WK-SUPERVISORPIN
                     GO TO CHEAT
                  ELSE
                     CLOSE CONFIG
+                    CLOSE HISTORY
+                    CLOSE CHECKPT
+                    CLOSE CHEATLOG
                     GO TO SPLASH
                  END-IF
               WHEN OTHER DISPLAY MESSAGE "Select a valid option"
                    GO TO CHOOSE
            END-EVALUATE.
 
-       CONFIG.
+      *Hand-ranking paytable and jackpot explanation, on demand from
+      *the CHOOSE menu
 
-           MOVE FD-MINIMUM TO WK-MINIMUM.
+       HOWTOPLAY.
+
+           DISPLAY " " ERASE.
+           DISPLAY "How to play" AT 0202 UNDERLINE.
+           DISPLAY "Hand rankings, best to worst:" AT 0304.
+           DISPLAY "1. Royal Flush" AT 0504.
+           DISPLAY "2. Straight Flush" AT 0604.
+           DISPLAY "3. Four of a Kind" AT 0704.
+           DISPLAY "4. Full House" AT 0804.
+           DISPLAY "5. Flush" AT 0904.
+           DISPLAY "6. Straight" AT 1004.
+           DISPLAY "7. Three of a Kind" AT 1104.
+           DISPLAY "8. Two Pair" AT 1204.
+           DISPLAY "9. Pair" AT 1304.
+           DISPLAY "10. High Card" AT 1404.
+           DISPLAY "Jackpot: four of a kind, straight flush or"
+              AT 1604.
+           DISPLAY "royal flush wins the progressive jackpot!"
+              AT 1704.
+           ACCEPT WK-PARA.
+           GO TO CHOOSE.
+
+      *Session record, on demand from the CHOOSE menu
+
+       SCOREBOARD.
+
+           DISPLAY " " ERASE.
+           DISPLAY "Session record" AT 0202 UNDERLINE.
+           DISPLAY "Wins:" AT 0404.
+           DISPLAY WK-PLAYERWINS AT 0410.
+           DISPLAY "Losses:" AT 0504.
+           DISPLAY WK-CPUWINS AT 0512.
+           DISPLAY "Ties:" AT 0604.
+           DISPLAY WK-PLAYERDRAW AT 0610.
+           ACCEPT WK-PARA.
+           GO TO CHOOSE.
+
+       SETTINGS.
 
            DISPLAY " " ERASE.
            DISPLAY "Settings" AT 0202.
-           DISPLAY "Bid: " AT 0404.
-           ACCEPT WK-MINIMUM AT 0409 UPDATE.
-           IF WK-MINIMUM >= 1000
-              DISPLAY MESSAGE "Bid higher than minimum!"
-              GO TO CONFIG
-           END-IF.
+           DISPLAY "Table stakes:" AT 0404.
+           DISPLAY "1. Low    (bid " AT 0504.
+           DISPLAY WK-LOWSTAKE AT 0519.
+           DISPLAY ")" AT 0523.
+           DISPLAY "2. Medium (bid " AT 0604.
+           DISPLAY WK-MEDSTAKE AT 0619.
+           DISPLAY ")" AT 0623.
+           DISPLAY "3. High   (bid " AT 0704.
+           DISPLAY WK-HIGHSTAKE AT 0719.
+           DISPLAY ")" AT 0723.
+           ACCEPT WK-STAKESTIER AT 0804 UPDATE.
+
+           EVALUATE TRUE
+              WHEN WK-STAKES-LOW
+                 MOVE WK-LOWSTAKE TO WK-MINIMUM
+              WHEN WK-STAKES-MED
+                 MOVE WK-MEDSTAKE TO WK-MINIMUM
+              WHEN WK-STAKES-HIGH
+                 MOVE WK-HIGHSTAKE TO WK-MINIMUM
+              WHEN OTHER
+                 DISPLAY MESSAGE "Select 1, 2 or 3"
+                 GO TO SETTINGS
+           END-EVALUATE.
+           MOVE "BID" TO FD-OPTION.
+           MOVE WK-PLAYERNAME TO FD-PLAYER.
            MOVE WK-MINIMUM TO FD-MINIMUM.
            REWRITE FD-CONFIG.
+
+           DISPLAY "Max discards (Draw Five): " AT 0504.
+           ACCEPT WK-MAXDISCARDS AT 0530 UPDATE.
+           IF WK-MAXDISCARDS > 5
+              DISPLAY MESSAGE "Can't discard more than a hand of 5!"
+              GO TO SETTINGS
+           END-IF.
+           MOVE "MDS" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           MOVE WK-MAXDISCARDS TO FD-MAXDISCARDS.
+           REWRITE FD-CONFIG.
+
+           DISPLAY "CPU difficulty (1-3): " AT 0604.
+           ACCEPT WK-CPUDIFFICULTY AT 0626 UPDATE.
+           IF WK-CPUDIFFICULTY < 1 OR WK-CPUDIFFICULTY > 3
+              DISPLAY MESSAGE "Enter 1 (easy), 2 (normal) or 3 (hard)"
+              GO TO SETTINGS
+           END-IF.
+           MOVE "DIF" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           MOVE WK-CPUDIFFICULTY TO FD-DIFFICULTY.
+           REWRITE FD-CONFIG.
+
+           DISPLAY "Supervisor PIN (CHEAT hand): " AT 0704.
+           ACCEPT WK-SUPERVISORPIN AT 0734 UPDATE.
+           MOVE "PIN" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           MOVE WK-SUPERVISORPIN TO FD-SUPERVISORPIN.
+           REWRITE FD-CONFIG.
+
+           DISPLAY "Win/loss/jackpot fanfare (1=on 0=off): " AT 0504.
+           ACCEPT WK-FEEDBACKFX AT 0545 UPDATE.
+           IF WK-FEEDBACKFX NOT = 0 AND WK-FEEDBACKFX NOT = 1
+              DISPLAY MESSAGE "Enter 1 (on) or 0 (off)"
+              GO TO SETTINGS
+           END-IF.
+           MOVE "FX" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           MOVE WK-FEEDBACKFX TO FD-FEEDBACKFX.
+           REWRITE FD-CONFIG.
+
+           DISPLAY "Betting structure (1=pot-limit 2=fixed-limit): "
+              AT 0604.
+           ACCEPT WK-BETSTRUCTURE AT 0651 UPDATE.
+           IF WK-BETSTRUCTURE NOT = 1 AND WK-BETSTRUCTURE NOT = 2
+              DISPLAY MESSAGE "Enter 1 (pot-limit) or 2 (fixed-limit)"
+              GO TO SETTINGS
+           END-IF.
+           MOVE "BST" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           MOVE WK-BETSTRUCTURE TO FD-BETSTRUCTURE.
+           REWRITE FD-CONFIG.
+
+           DISPLAY "Fixed-limit raise amount: " AT 0704.
+           ACCEPT WK-FIXEDRAISE AT 0730 UPDATE.
+           MOVE "FXR" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           MOVE WK-FIXEDRAISE TO FD-FIXEDRAISE.
+           REWRITE FD-CONFIG.
+
+           DISPLAY "Rebuy top-up amount: " AT 0804.
+           ACCEPT WK-REBUYAMOUNT AT 0826 UPDATE.
+           MOVE "RBY" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           MOVE WK-REBUYAMOUNT TO FD-REBUYAMOUNT.
+           REWRITE FD-CONFIG.
+
            CLOSE CONFIG.
+           CLOSE HISTORY.
+           CLOSE CHECKPT.
+           CLOSE CHEATLOG.
            DISPLAY MESSAGE "Settings saved".
            GO TO SPLASH.
 
+      *Building and shuffling a fresh 52-card deck
+
+       SHUFFLE-DECK.
+
+           COPY "CPY\SHUFFLE.CBL".
+
+       END-SHUFFLE-DECK.
+
       *Main sorting
 
        SORT1.
@@ -264,8 +1030,574 @@
 
        CHEAT.
 
+      *Log every entry into the manually-dealt CHEAT hand -- this
+      *bypasses SORT1's fair dealing entirely, so a reviewer going
+      *through session history needs to be able to see when a hand
+      *was manually rigged
+
+           ACCEPT WK-TODAY FROM DATE.
+           ACCEPT WK-CLOCK FROM TIME.
+           MOVE WK-TODAY TO CHEAT-DATE.
+           MOVE WK-CLOCK TO CHEAT-TIME.
+           MOVE WK-PLAYERNAME TO CHEAT-PLAYER.
+           WRITE CHEAT-RECORD.
+
            COPY "CPY\CHEAT.CBL".
 
+       STUD.
+
+           COPY "CPY\STUD.CBL".
+
+      *Hand-evaluation subroutines, shared by RESULT below
+
+       LOAD-PLAYER-CARDS.
+
+           COPY "CPY\LOADPLYR.CBL".
+
+       LOAD-CPU-CARDS.
+
+           COPY "CPY\LOADCPU.CBL".
+
+       EVAL-HAND.
+
+           COPY "CPY\EVALHAND.CBL".
+
+       CHECK-STRAIGHT.
+
+           COPY "CPY\CHECKSTR.CBL".
+
+      *CPU decides whether to call or fold based on its own hand
+      *strength -- weak hands fold instead of mechanically matching
+      *every bet. How weak a hand has to be before it folds is scaled
+      *by WK-CPUDIFFICULTY: an easy CPU folds anything below three of
+      *a kind, a hard CPU calls with anything, and normal folds only
+      *on a bare high card, same as the original behavior
+
+       CPU-DECIDE.
+
+           PERFORM LOAD-CPU-CARDS.
+           PERFORM EVAL-HAND.
+           MOVE WK-EVAL-RESULT TO WK-HANDRANKCPU.
+
+           EVALUATE TRUE
+              WHEN WK-DIFF-EASY
+                 IF WK-HANDRANKCPU < 4
+                    SET WK-CPU-FOLDED TO TRUE
+                 ELSE
+                    SET WK-CPU-NOT-FOLDED TO TRUE
+                 END-IF
+              WHEN WK-DIFF-HARD
+                 SET WK-CPU-NOT-FOLDED TO TRUE
+              WHEN OTHER
+                 IF WK-HANDRANKCPU = 1
+                    SET WK-CPU-FOLDED TO TRUE
+                 ELSE
+                    SET WK-CPU-NOT-FOLDED TO TRUE
+                 END-IF
+           END-EVALUATE.
+
+      *Hold'em only -- runs the same fold decision for the second and
+      *third CPU opponents, one at a time, by swapping each one's hole
+      *cards into the WK-CARD1CPU/WK-CARD2CPU slot CPU-DECIDE and
+      *LOAD-CPU-CARDS already know how to evaluate, then restoring
+      *CPU 1's own cards afterward. A CPU already folded earlier in
+      *the hand is left folded rather than being re-evaluated
+
+       CPU-DECIDE-ALL.
+
+           PERFORM CPU-DECIDE.
+           IF WK-CPU-NOT-FOLDED
+              ADD WK-BET TO WK-POT
+           END-IF.
+
+           IF WK-GAME-HOLDEM
+              MOVE WK-CARD1CPU TO WK-SAVECARD1CPU
+              MOVE WK-CARD2CPU TO WK-SAVECARD2CPU
+
+              IF WK-CPU2-NOT-FOLDED
+                 MOVE WK-CARD1CPU2 TO WK-CARD1CPU
+                 MOVE WK-CARD2CPU2 TO WK-CARD2CPU
+                 PERFORM LOAD-CPU-CARDS
+                 PERFORM EVAL-HAND
+                 MOVE WK-EVAL-RESULT TO WK-HANDRANKCPU2
+                 EVALUATE TRUE
+                    WHEN WK-DIFF-EASY
+                       IF WK-HANDRANKCPU2 < 4
+                          SET WK-CPU2-FOLDED TO TRUE
+                       END-IF
+                    WHEN WK-DIFF-HARD
+                       CONTINUE
+                    WHEN OTHER
+                       IF WK-HANDRANKCPU2 = 1
+                          SET WK-CPU2-FOLDED TO TRUE
+                       END-IF
+                 END-EVALUATE
+                 IF WK-CPU2-NOT-FOLDED
+                    ADD WK-BET TO WK-POT
+                 END-IF
+              END-IF
+
+              IF WK-CPU3-NOT-FOLDED
+                 MOVE WK-CARD1CPU3 TO WK-CARD1CPU
+                 MOVE WK-CARD2CPU3 TO WK-CARD2CPU
+                 PERFORM LOAD-CPU-CARDS
+                 PERFORM EVAL-HAND
+                 MOVE WK-EVAL-RESULT TO WK-HANDRANKCPU3
+                 EVALUATE TRUE
+                    WHEN WK-DIFF-EASY
+                       IF WK-HANDRANKCPU3 < 4
+                          SET WK-CPU3-FOLDED TO TRUE
+                       END-IF
+                    WHEN WK-DIFF-HARD
+                       CONTINUE
+                    WHEN OTHER
+                       IF WK-HANDRANKCPU3 = 1
+                          SET WK-CPU3-FOLDED TO TRUE
+                       END-IF
+                 END-EVALUATE
+                 IF WK-CPU3-NOT-FOLDED
+                    ADD WK-BET TO WK-POT
+                 END-IF
+              END-IF
+
+              MOVE WK-SAVECARD1CPU TO WK-CARD1CPU
+              MOVE WK-SAVECARD2CPU TO WK-CARD2CPU
+           END-IF.
+
+      *Snapshot the in-progress hand to the CHECKPT file so a crash
+      *between now and the next showdown doesn't strand the money
+      *already moved out of WK-PLAYERMONEY and into WK-POT/WK-JACKPOT.
+      *Called from HOLDEM/DRAWFIVE/CHEAT right after each bet round
+      *settles, with WK-RESUME-STAGE already set to the paragraph the
+      *hand should resume at if Poker never gets back here on its own
+
+       CHECKPOINT-SAVE.
+
+           MOVE WK-PLAYERNAME TO CKPT-PLAYER.
+           MOVE WK-GAME TO CKPT-GAME.
+           MOVE WK-RESUME-STAGE TO CKPT-STAGE.
+           MOVE WK-PLAYERMONEY TO CKPT-PLAYERMONEY.
+           MOVE WK-POT TO CKPT-POT.
+           MOVE WK-JACKPOT TO CKPT-JACKPOT.
+           MOVE WK-BET TO CKPT-BET.
+           MOVE WK-MINIMUM TO CKPT-MINIMUM.
+           MOVE WK-FOLDED TO CKPT-FOLDED.
+           MOVE WK-CPUFOLDED TO CKPT-CPUFOLDED.
+           MOVE WK-CPU2FOLDED TO CKPT-CPU2FOLDED.
+           MOVE WK-CPU3FOLDED TO CKPT-CPU3FOLDED.
+           MOVE WK-PLAYERALLIN TO CKPT-ALLIN.
+           MOVE WK-SIDEPOT TO CKPT-SIDEPOT.
+           MOVE WK-CARD1 TO CKPT-CARD1.
+           MOVE WK-CARD2 TO CKPT-CARD2.
+           MOVE WK-CARD3 TO CKPT-CARD3.
+           MOVE WK-CARD4 TO CKPT-CARD4.
+           MOVE WK-CARD5 TO CKPT-CARD5.
+           MOVE WK-CARD1CPU TO CKPT-CARD1CPU.
+           MOVE WK-CARD2CPU TO CKPT-CARD2CPU.
+           MOVE WK-CARD3CPU TO CKPT-CARD3CPU.
+           MOVE WK-CARD4CPU TO CKPT-CARD4CPU.
+           MOVE WK-CARD5CPU TO CKPT-CARD5CPU.
+           MOVE WK-CARD1CPU2 TO CKPT-CARD1CPU2.
+           MOVE WK-CARD2CPU2 TO CKPT-CARD2CPU2.
+           MOVE WK-CARD1CPU3 TO CKPT-CARD1CPU3.
+           MOVE WK-CARD2CPU3 TO CKPT-CARD2CPU3.
+           MOVE WK-CARDTABLE1 TO CKPT-CARDTABLE1.
+           MOVE WK-CARDTABLE2 TO CKPT-CARDTABLE2.
+           MOVE WK-CARDTABLE3 TO CKPT-CARDTABLE3.
+           MOVE WK-CARDTABLE4 TO CKPT-CARDTABLE4.
+           MOVE WK-CARDTABLE5 TO CKPT-CARDTABLE5.
+           MOVE WK-CARD6 TO CKPT-CARD6.
+           MOVE WK-CARD7 TO CKPT-CARD7.
+           MOVE WK-CARD6CPU TO CKPT-CARD6CPU.
+           MOVE WK-CARD7CPU TO CKPT-CARD7CPU.
+
+           WRITE CKPT-RECORD
+              INVALID KEY
+                 REWRITE CKPT-RECORD
+           END-WRITE.
+
+      *At SPLASH, offer to resume a hand left over from a checkpoint
+      *this player's profile never got to clear (RESULT.CBL deletes
+      *the checkpoint once a hand settles normally). CKPT-STAGE codes:
+      *1/2 Hold 'em BET2/CALCULATION, 3/4 Draw Five DISCARDSTEP/
+      *CALCULATION2, 5/6 Cheat BET6/CALCULATION3, 7/8/9/10 7-Stud
+      *BETST2/BETST3/BETST4/BETST5, 11 7-Stud CALCULATIONSTUD
+
+       RESUME-HAND.
+
+           MOVE WK-PLAYERNAME TO CKPT-PLAYER.
+           READ CHECKPT
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 DISPLAY MESSAGE "Resume your last hand? (Y/N)"
+                 ACCEPT WK-RESUME AT 0101 UPPER
+                 IF WK-RESUME-YES
+                    PERFORM RESTORE-CHECKPOINT
+                    GO TO BET2 CALCULATION DISCARDSTEP CALCULATION2
+                       BET6 CALCULATION3
+                       BETST2 BETST3 BETST4 BETST5 CALCULATIONSTUD
+                       DEPENDING ON WK-RESUME-STAGE
+                 ELSE
+                    DELETE CHECKPT
+                 END-IF
+           END-READ.
+
+      *Restore every working-storage field a resumed hand needs and
+      *redraw the board from the recovered cards -- CPU cards stay
+      *face-down except where the resume point itself would already
+      *have revealed them
+
+       RESTORE-CHECKPOINT.
+
+           MOVE CKPT-GAME TO WK-GAME.
+           MOVE CKPT-STAGE TO WK-RESUME-STAGE.
+           MOVE CKPT-PLAYERMONEY TO WK-PLAYERMONEY.
+           MOVE CKPT-POT TO WK-POT.
+           MOVE CKPT-JACKPOT TO WK-JACKPOT.
+           MOVE CKPT-BET TO WK-BET.
+           MOVE CKPT-MINIMUM TO WK-MINIMUM.
+           MOVE CKPT-FOLDED TO WK-FOLDED.
+           MOVE CKPT-CPUFOLDED TO WK-CPUFOLDED.
+           MOVE CKPT-CPU2FOLDED TO WK-CPU2FOLDED.
+           MOVE CKPT-CPU3FOLDED TO WK-CPU3FOLDED.
+           MOVE CKPT-ALLIN TO WK-PLAYERALLIN.
+           MOVE CKPT-SIDEPOT TO WK-SIDEPOT.
+           MOVE CKPT-CARD1 TO WK-CARD1.
+           MOVE CKPT-CARD2 TO WK-CARD2.
+           MOVE CKPT-CARD3 TO WK-CARD3.
+           MOVE CKPT-CARD4 TO WK-CARD4.
+           MOVE CKPT-CARD5 TO WK-CARD5.
+           MOVE CKPT-CARD1CPU TO WK-CARD1CPU.
+           MOVE CKPT-CARD2CPU TO WK-CARD2CPU.
+           MOVE CKPT-CARD3CPU TO WK-CARD3CPU.
+           MOVE CKPT-CARD4CPU TO WK-CARD4CPU.
+           MOVE CKPT-CARD5CPU TO WK-CARD5CPU.
+           MOVE CKPT-CARD1CPU2 TO WK-CARD1CPU2.
+           MOVE CKPT-CARD2CPU2 TO WK-CARD2CPU2.
+           MOVE CKPT-CARD1CPU3 TO WK-CARD1CPU3.
+           MOVE CKPT-CARD2CPU3 TO WK-CARD2CPU3.
+           MOVE CKPT-CARDTABLE1 TO WK-CARDTABLE1.
+           MOVE CKPT-CARDTABLE2 TO WK-CARDTABLE2.
+           MOVE CKPT-CARDTABLE3 TO WK-CARDTABLE3.
+           MOVE CKPT-CARDTABLE4 TO WK-CARDTABLE4.
+           MOVE CKPT-CARDTABLE5 TO WK-CARDTABLE5.
+           MOVE CKPT-CARD6 TO WK-CARD6.
+           MOVE CKPT-CARD7 TO WK-CARD7.
+           MOVE CKPT-CARD6CPU TO WK-CARD6CPU.
+           MOVE CKPT-CARD7CPU TO WK-CARD7CPU.
+
+           MOVE WK-POT TO WK-POTSHOW.
+           MOVE WK-JACKPOT TO WK-JACKPOTSHOW.
+           MOVE WK-PLAYERMONEY TO WK-PLAYERMONEYSHOW.
+
+           EVALUATE TRUE
+              WHEN WK-GAME-HOLDEM
+                 PERFORM REDRAW-HOLDEM
+              WHEN WK-GAME-DRAWFIVE
+                 PERFORM REDRAW-DRAWFIVE
+              WHEN WK-GAME-CHEAT
+                 PERFORM REDRAW-CHEAT
+              WHEN WK-GAME-STUD
+                 PERFORM REDRAW-STUD
+           END-EVALUATE.
+
+       REDRAW-HOLDEM.
+
+           DISPLAY " " ERASE.
+           DISPLAY BOX AT 1105 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1206 SIZE 6 LINES 5.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+           DISPLAY BOX AT 2034 SIZE 6 LINES 5.
+           DISPLAY WK-CARD1 AT 2135.
+           DISPLAY BOX AT 2042 SIZE 6 LINES 5.
+           DISPLAY WK-CARD2 AT 2143.
+           DISPLAY BOX AT 0334 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0342 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0350 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0358 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0366 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0374 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1122 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1130 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1138 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1146 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1154 SIZE 6 LINES 5.
+           DISPLAY "Pot:" AT 0662 UNDERLINE.
+           DISPLAY "Jackpot:" AT 0675 UNDERLINE.
+           DISPLAY WK-POTSHOW AT 0762.
+           DISPLAY WK-JACKPOTSHOW AT 0775.
+           IF WK-RESUME-STAGE = 1 OR WK-RESUME-STAGE = 2
+              DISPLAY WK-CARDTABLE1 AT 1223
+              DISPLAY WK-CARDTABLE2 AT 1231
+           END-IF.
+
+       REDRAW-DRAWFIVE.
+
+           DISPLAY " " ERASE.
+           DISPLAY BOX AT 1105 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1206 SIZE 6 LINES 5.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+           DISPLAY BOX AT 1822 SIZE 6 LINES 5.
+           DISPLAY WK-CARD1 AT 1923.
+           DISPLAY BOX AT 1830 SIZE 6 LINES 5.
+           DISPLAY WK-CARD2 AT 1931.
+           DISPLAY BOX AT 1838 SIZE 6 LINES 5.
+           DISPLAY WK-CARD3 AT 1939.
+           DISPLAY BOX AT 1846 SIZE 6 LINES 5.
+           DISPLAY WK-CARD4 AT 1947.
+           DISPLAY BOX AT 1854 SIZE 6 LINES 5.
+           DISPLAY WK-CARD5 AT 1955.
+           DISPLAY BOX AT 0422 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0430 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0438 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0446 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0454 SIZE 6 LINES 5.
+           DISPLAY "Pot:" AT 0664 UNDERLINE.
+           DISPLAY "Jackpot:" AT 0677 UNDERLINE.
+           DISPLAY WK-POTSHOW AT 0764.
+           DISPLAY WK-JACKPOTSHOW AT 0777.
+
+       REDRAW-CHEAT.
+
+           DISPLAY " " ERASE.
+           DISPLAY BOX AT 1810 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1911 SIZE 6 LINES 5.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+           DISPLAY BOX AT 2034 SIZE 6 LINES 5.
+           DISPLAY WK-CARD1 AT 2135.
+           DISPLAY BOX AT 2042 SIZE 6 LINES 5.
+           DISPLAY WK-CARD2 AT 2143.
+           DISPLAY BOX AT 0334 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0342 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1122 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1130 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1138 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1146 SIZE 6 LINES 5.
+           DISPLAY BOX AT 1154 SIZE 6 LINES 5.
+           DISPLAY "Pot:" AT 0662 UNDERLINE.
+           DISPLAY "Jackpot:" AT 0675 UNDERLINE.
+           DISPLAY WK-POTSHOW AT 0762.
+           DISPLAY WK-JACKPOTSHOW AT 0775.
+           IF WK-RESUME-STAGE = 5 OR WK-RESUME-STAGE = 6
+              DISPLAY WK-CARDTABLE1 AT 1223
+              DISPLAY WK-CARDTABLE2 AT 1231
+           END-IF.
+
+      *Redraw 7-Stud -- the player's own cards are always shown, and
+      *the CPU's up cards (3rd-6th street) are redrawn face-up too if
+      *the resume point is far enough along to have already dealt
+      *them; the CPU's down cards (1st, 2nd and 7th street) stay
+      *boxed until showdown, same as every other game
+
+       REDRAW-STUD.
+
+           DISPLAY " " ERASE.
+           DISPLAY WK-PLAYERMONEYSHOW AT 2465.
+           DISPLAY "Pot:" AT 0664 UNDERLINE.
+           DISPLAY "Jackpot:" AT 0677 UNDERLINE.
+           DISPLAY WK-POTSHOW AT 0764.
+           DISPLAY WK-JACKPOTSHOW AT 0777.
+
+           DISPLAY BOX AT 1804 SIZE 6 LINES 5.
+           DISPLAY WK-CARD1 AT 1905.
+           DISPLAY BOX AT 1812 SIZE 6 LINES 5.
+           DISPLAY WK-CARD2 AT 1913.
+           DISPLAY BOX AT 0404 SIZE 6 LINES 5.
+           DISPLAY BOX AT 0412 SIZE 6 LINES 5.
+
+           IF WK-RESUME-STAGE >= 7
+              DISPLAY BOX AT 1820 SIZE 6 LINES 5
+              DISPLAY WK-CARD3 AT 1921
+              DISPLAY BOX AT 0420 SIZE 6 LINES 5
+              DISPLAY WK-CARD3CPU AT 0521
+           END-IF.
+           IF WK-RESUME-STAGE >= 8
+              DISPLAY BOX AT 1828 SIZE 6 LINES 5
+              DISPLAY WK-CARD4 AT 1929
+              DISPLAY BOX AT 0428 SIZE 6 LINES 5
+              DISPLAY WK-CARD4CPU AT 0529
+           END-IF.
+           IF WK-RESUME-STAGE >= 9
+              DISPLAY BOX AT 1836 SIZE 6 LINES 5
+              DISPLAY WK-CARD5 AT 1937
+              DISPLAY BOX AT 0436 SIZE 6 LINES 5
+              DISPLAY WK-CARD5CPU AT 0537
+           END-IF.
+           IF WK-RESUME-STAGE >= 10
+              DISPLAY BOX AT 1844 SIZE 6 LINES 5
+              DISPLAY WK-CARD6 AT 1945
+              DISPLAY BOX AT 0444 SIZE 6 LINES 5
+              DISPLAY WK-CARD6CPU AT 0545
+           END-IF.
+           IF WK-RESUME-STAGE >= 11
+              DISPLAY BOX AT 1852 SIZE 6 LINES 5
+              DISPLAY WK-CARD7 AT 1953
+              DISPLAY BOX AT 0452 SIZE 6 LINES 5
+           END-IF.
+
+      *A jackpot-qualifying hand (WK-HANDRANK 8 or better) that ends in
+      *a tie splits WK-JACKPOT evenly among the WK-WINNERCOUNT tied
+      *hands instead of paying it out whole. The odd unsplittable chip
+      *goes to the player, the same way a physical odd chip
+      *conventionally goes to the player closest to the dealer's left
+      *in a live game. The CPU side carries no persisted bankroll of
+      *its own (Poker only ever tracks WK-PLAYERMONEY), so a tied
+      *CPU's share is simply removed from the jackpot rather than
+      *credited anywhere
+
+      *Optional extra fanfare after a result message -- a reverse-
+      *video flash across the top of the screen and a confirmation
+      *keypress, skipped entirely when WK-FX-OFF so quick test hands
+      *don't have to sit through it
+
+       FEEDBACK-FLASH.
+
+           IF WK-FX-ON
+              DISPLAY BOX AT 0101 SIZE 78 LINES 1 REVERSE
+              ACCEPT WK-PARA
+           END-IF.
+
+       SPLIT-JACKPOT.
+
+           DIVIDE WK-JACKPOT BY WK-WINNERCOUNT GIVING WK-JACKPOTDRAW
+              REMAINDER WK-JACKPOTREM.
+           ADD WK-JACKPOTREM TO WK-JACKPOTDRAW.
+           ADD WK-JACKPOTDRAW TO WK-PLAYERMONEY.
+           MOVE 0 TO WK-JACKPOT.
+           MOVE "Tie + JACKPOT split" TO WK-RESULTTEXT.
+           DISPLAY MESSAGE "JACKPOT! Tied hand splits the jackpot "
+              WK-WINNERCOUNT " ways".
+
+      *Hold'em showdown with up to three CPU opponents at the table.
+      *The best hand among everyone still in the pot wins it outright;
+      *if the player ties one or more surviving CPUs for best hand the
+      *pot is split evenly three or four ways instead of two. CPUs
+      *don't carry a bankroll of their own, so a CPU-only tie among
+      *themselves has no money to move and is not scored further
+
+       HOLDEM-SETTLE.
+
+           IF WK-PLAYER-FOLDED
+              ADD 1 TO WK-CPUWINS
+              MOVE "You folded" TO WK-RESULTTEXT
+              DISPLAY MESSAGE "You folded - the table wins the pot"
+              PERFORM FEEDBACK-FLASH
+           ELSE
+              IF WK-CPU-FOLDED AND WK-CPU2-FOLDED AND WK-CPU3-FOLDED
+                 ADD 1 TO WK-PLAYERWINS
+                 ADD WK-POT TO WK-PLAYERMONEY
+                 MOVE "All CPUs folded" TO WK-RESULTTEXT
+                 DISPLAY MESSAGE "Every CPU folded - you win the pot"
+                 PERFORM FEEDBACK-FLASH
+              ELSE
+                 DISPLAY MESSAGE "You have: "
+                    WK-HANDNAME-ENTRY(WK-HANDRANK)
+                 IF WK-CPU-NOT-FOLDED
+                    DISPLAY MESSAGE "CPU 1 has: "
+                       WK-HANDNAME-ENTRY(WK-HANDRANKCPU)
+                 END-IF
+                 IF WK-CPU2-NOT-FOLDED
+                    DISPLAY MESSAGE "CPU 2 has: "
+                       WK-HANDNAME-ENTRY(WK-HANDRANKCPU2)
+                 END-IF
+                 IF WK-CPU3-NOT-FOLDED
+                    DISPLAY MESSAGE "CPU 3 has: "
+                       WK-HANDNAME-ENTRY(WK-HANDRANKCPU3)
+                 END-IF
+
+                 MOVE 0 TO WK-BESTCPURANK.
+                 IF WK-CPU-NOT-FOLDED
+                    AND WK-HANDRANKCPU > WK-BESTCPURANK
+                    MOVE WK-HANDRANKCPU TO WK-BESTCPURANK
+                 END-IF.
+                 IF WK-CPU2-NOT-FOLDED
+                    AND WK-HANDRANKCPU2 > WK-BESTCPURANK
+                    MOVE WK-HANDRANKCPU2 TO WK-BESTCPURANK
+                 END-IF.
+                 IF WK-CPU3-NOT-FOLDED
+                    AND WK-HANDRANKCPU3 > WK-BESTCPURANK
+                    MOVE WK-HANDRANKCPU3 TO WK-BESTCPURANK
+                 END-IF.
+
+      *An all-in player is only eligible for the main pot -- any side
+      *pot the table kept building past their stack belongs to
+      *whichever CPU still standing holds the best hand, and simply
+      *isn't returned to WK-PLAYERMONEY (this game never tracked a
+      *CPU bankroll to credit it to, same as any other "CPU wins")
+
+                 EVALUATE TRUE
+                    WHEN WK-HANDRANK > WK-BESTCPURANK
+                       ADD 1 TO WK-PLAYERWINS
+                       IF WK-PLAYER-IS-ALLIN AND WK-SIDEPOT > 0
+                          COMPUTE WK-PLAYERMONEY = WK-PLAYERMONEY
+                             + WK-POT - WK-SIDEPOT
+                          MOVE "Player wins main pot" TO WK-RESULTTEXT
+                          DISPLAY MESSAGE "You win the main pot - the "
+                             "side pot stays with the table"
+                       ELSE
+                          ADD WK-POT TO WK-PLAYERMONEY
+                          MOVE "Player wins" TO WK-RESULTTEXT
+                          DISPLAY MESSAGE "You win the pot!"
+                       END-IF
+                    WHEN WK-HANDRANK < WK-BESTCPURANK
+                       ADD 1 TO WK-CPUWINS
+                       MOVE "CPU wins" TO WK-RESULTTEXT
+                       DISPLAY MESSAGE "A CPU wins the pot"
+                    WHEN OTHER
+                       MOVE 1 TO WK-WINNERCOUNT
+                       IF WK-CPU-NOT-FOLDED
+                          AND WK-HANDRANKCPU = WK-BESTCPURANK
+                          ADD 1 TO WK-WINNERCOUNT
+                       END-IF
+                       IF WK-CPU2-NOT-FOLDED
+                          AND WK-HANDRANKCPU2 = WK-BESTCPURANK
+                          ADD 1 TO WK-WINNERCOUNT
+                       END-IF
+                       IF WK-CPU3-NOT-FOLDED
+                          AND WK-HANDRANKCPU3 = WK-BESTCPURANK
+                          ADD 1 TO WK-WINNERCOUNT
+                       END-IF
+                       IF WK-PLAYER-IS-ALLIN AND WK-SIDEPOT > 0
+                          COMPUTE WK-MAINPOT = WK-POT - WK-SIDEPOT
+                       ELSE
+                          MOVE WK-POT TO WK-MAINPOT
+                       END-IF
+                       DIVIDE WK-MAINPOT BY WK-WINNERCOUNT
+                          GIVING WK-SPLITSHARE
+                          REMAINDER WK-SPLITREM
+                       ADD WK-SPLITREM TO WK-SPLITSHARE
+                       ADD 1 TO WK-PLAYERDRAW
+                       ADD 1 TO WK-CPUDRAW
+                       ADD WK-SPLITSHARE TO WK-PLAYERMONEY
+                       MOVE "Tie - pot split" TO WK-RESULTTEXT
+                       DISPLAY MESSAGE "It's a tie, the pot is split "
+                          WK-WINNERCOUNT " ways"
+                 END-EVALUATE.
+                 PERFORM FEEDBACK-FLASH.
+
+                 MOVE WK-BESTCPURANK TO WK-HANDRANKCPU.
+
+      *A hand of four-of-a-kind or better (quads, straight flush or
+      *royal flush) also hits the progressive jackpot
+
+                 IF WK-HANDRANK >= 8
+                    IF WK-HANDRANK = WK-BESTCPURANK
+                       PERFORM SPLIT-JACKPOT
+                    ELSE
+                       MOVE WK-JACKPOT TO WK-JACKPOTDRAW
+                       ADD WK-JACKPOTDRAW TO WK-PLAYERMONEY
+                       MOVE 0 TO WK-JACKPOT
+                       MOVE "Player wins+JACKPOT" TO WK-RESULTTEXT
+                       DISPLAY MESSAGE "JACKPOT! "
+                          WK-HANDNAME-ENTRY(WK-HANDRANK)
+                          " wins the jackpot!"
+                    END-IF
+                    PERFORM FEEDBACK-FLASH
+                 END-IF
+              END-IF
+           END-IF.
+
        RESULT.
 
 
@@ -277,9 +1609,31 @@
 
            DISPLAY " " ERASE.
            DISPLAY "Game Over" AT 1235.
+           DISPLAY "Session record" AT 1401 UNDERLINE.
+           DISPLAY "Wins:" AT 1501.
+           DISPLAY WK-PLAYERWINS AT 1507.
+           DISPLAY "Losses:" AT 1601.
+           DISPLAY WK-CPUWINS AT 1609.
+           DISPLAY "Ties:" AT 1701.
+           DISPLAY WK-PLAYERDRAW AT 1707.
            CLOSE CONFIG.
+           CLOSE HISTORY.
+           CLOSE CHECKPT.
+           CLOSE CHEATLOG.
            ACCEPT WK-PARA.
            GO TO SPLASH.
 
-           ACCEPT WK-PARA.
+      *Genuine quit, reached only from the CHOOSE "0" option
+
+       EXIT-GAME.
+
+           MOVE "HPS" TO FD-OPTION.
+           MOVE WK-PLAYERNAME TO FD-PLAYER.
+           MOVE WK-SESSIONHANDS TO FD-HANDSPLAYED.
+           REWRITE FD-CONFIG.
+
+           CLOSE CONFIG.
+           CLOSE HISTORY.
+           CLOSE CHECKPT.
+           CLOSE CHEATLOG.
            GOBACK.
\ No newline at end of file
