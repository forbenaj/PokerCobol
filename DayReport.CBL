@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DayReport.
+       SECURITY.   End-of-day summary report for Poker's hand-history
+                   audit log.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONFIG
+            ASSIGN TO
+             "CPY\CONFIG.CFG"
+             ORGANIZATION INDEXED
+             ACCESS DYNAMIC
+             RECORD FD-KEY.
+
+           SELECT OPTIONAL HISTORY
+            ASSIGN TO
+             "CPY\HISTORY.LOG"
+             ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CPY\CONFREC.CBL".
+
+           COPY "CPY\HISTREC.CBL".
+
+       WORKING-STORAGE SECTION.
+
+       01 WK-EOF PIC X VALUE "N".
+          88 WK-HISTORY-EOF VALUE "Y".
+
+       01 WK-HANDS PIC 9(06) VALUE 0.
+       01 WK-WAGERED PIC 9(09) VALUE 0.
+       01 WK-JACKPOTBAL PIC 9(08) VALUE 0.
+
+      *Per-player win/loss tally, one entry per distinct name seen in
+      *the audit log
+
+       01 WK-PLAYER-COUNT PIC 99 COMP VALUE 0.
+       01 WK-PLAYER-TAB.
+           02 WK-PLAYER-ENTRY OCCURS 50 TIMES.
+               03 WK-PT-NAME PIC X(10).
+               03 WK-PT-WINS PIC 9(06).
+               03 WK-PT-LOSSES PIC 9(06).
+               03 WK-PT-TIES PIC 9(06).
+
+       01 WK-SEARCH-IDX PIC 99 COMP.
+       01 WK-FOUND PIC 9 COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-HISTORY
+              UNTIL WK-HISTORY-EOF.
+           PERFORM 3000-LOAD-JACKPOT-BALANCE.
+           PERFORM 4000-PRINT-REPORT.
+           PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+
+       1000-INITIALIZE.
+
+           OPEN INPUT HISTORY.
+           READ HISTORY
+              AT END SET WK-HISTORY-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-HISTORY.
+
+           ADD 1 TO WK-HANDS.
+           ADD HIST-POT TO WK-WAGERED.
+           PERFORM 2100-TALLY-PLAYER.
+
+           READ HISTORY
+              AT END SET WK-HISTORY-EOF TO TRUE
+           END-READ.
+
+      *Find this hand's player in the tally table, adding a new entry
+      *the first time a name is seen, then credit the win/loss/tie
+
+       2100-TALLY-PLAYER.
+
+           MOVE 0 TO WK-FOUND.
+           PERFORM VARYING WK-SEARCH-IDX FROM 1 BY 1
+              UNTIL WK-SEARCH-IDX > WK-PLAYER-COUNT
+              IF WK-PT-NAME(WK-SEARCH-IDX) = HIST-PLAYER
+                 MOVE 1 TO WK-FOUND
+                 PERFORM 2200-CREDIT-RESULT
+              END-IF
+           END-PERFORM.
+
+           IF WK-FOUND = 0 AND WK-PLAYER-COUNT < 50
+              ADD 1 TO WK-PLAYER-COUNT
+              MOVE WK-PLAYER-COUNT TO WK-SEARCH-IDX
+              MOVE HIST-PLAYER TO WK-PT-NAME(WK-SEARCH-IDX)
+              MOVE 0 TO WK-PT-WINS(WK-SEARCH-IDX)
+              MOVE 0 TO WK-PT-LOSSES(WK-SEARCH-IDX)
+              MOVE 0 TO WK-PT-TIES(WK-SEARCH-IDX)
+              PERFORM 2200-CREDIT-RESULT
+           END-IF.
+
+       2200-CREDIT-RESULT.
+
+           EVALUATE TRUE
+              WHEN HIST-RESULT (1:11) = "Player wins"
+                 ADD 1 TO WK-PT-WINS(WK-SEARCH-IDX)
+              WHEN HIST-RESULT (1:8) = "CPU wins"
+                 ADD 1 TO WK-PT-LOSSES(WK-SEARCH-IDX)
+              WHEN HIST-RESULT (1:10) = "You folded"
+                 ADD 1 TO WK-PT-LOSSES(WK-SEARCH-IDX)
+              WHEN HIST-RESULT (1:10) = "CPU folded"
+                 ADD 1 TO WK-PT-WINS(WK-SEARCH-IDX)
+              WHEN HIST-RESULT (1:16) = "All CPUs folded"
+                 ADD 1 TO WK-PT-WINS(WK-SEARCH-IDX)
+              WHEN HIST-RESULT (1:3) = "Tie"
+                 ADD 1 TO WK-PT-TIES(WK-SEARCH-IDX)
+           END-EVALUATE.
+
+      *The audit log only records the jackpot balance as it stood
+      *after each hand, so the true current balance -- in case the
+      *report is run with no hands played since the last restart --
+      *comes from CONFIG itself
+
+       3000-LOAD-JACKPOT-BALANCE.
+
+           MOVE "JKP" TO FD-OPTION.
+           MOVE SPACES TO FD-PLAYER.
+           OPEN INPUT CONFIG.
+           READ CONFIG
+              INVALID KEY
+                 MOVE 0 TO WK-JACKPOTBAL
+              NOT INVALID KEY
+                 MOVE FD-JACKPOT TO WK-JACKPOTBAL
+           END-READ.
+           CLOSE CONFIG.
+
+       4000-PRINT-REPORT.
+
+           DISPLAY "Poker - End of Day Summary".
+           DISPLAY "==========================".
+           DISPLAY "Hands played:    " WK-HANDS.
+           DISPLAY "Total wagered:   " WK-WAGERED.
+           DISPLAY "Jackpot balance: " WK-JACKPOTBAL.
+           DISPLAY " ".
+           DISPLAY "Player      Wins   Losses  Ties".
+           PERFORM 4100-PRINT-PLAYER
+              VARYING WK-SEARCH-IDX FROM 1 BY 1
+              UNTIL WK-SEARCH-IDX > WK-PLAYER-COUNT.
+
+       4100-PRINT-PLAYER.
+
+           DISPLAY WK-PT-NAME(WK-SEARCH-IDX) " "
+              WK-PT-WINS(WK-SEARCH-IDX) " "
+              WK-PT-LOSSES(WK-SEARCH-IDX) " "
+              WK-PT-TIES(WK-SEARCH-IDX).
+
+       9999-EXIT.
+
+           CLOSE HISTORY.
+
+       9999-EXIT-EXIT.
+
+           GOBACK.
